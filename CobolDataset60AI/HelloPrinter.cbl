@@ -3,14 +3,30 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 I         PIC 9(1) VALUE 1.
+       01 I             PIC 9(3) VALUE 1.
+       01 REPEAT-COUNT  PIC 9(3) VALUE 5.
+       01 GREETING-MSG  PIC X(40) VALUE "Hello".
 
        PROCEDURE DIVISION.
+           DISPLAY "Enter greeting (blank = Hello): "
+               WITH NO ADVANCING.
+           ACCEPT GREETING-MSG.
+           IF GREETING-MSG = SPACES
+               MOVE "Hello" TO GREETING-MSG
+           END-IF.
+
+           DISPLAY "Enter repeat count (blank = 5): "
+               WITH NO ADVANCING.
+           ACCEPT REPEAT-COUNT.
+           IF REPEAT-COUNT = 0
+               MOVE 5 TO REPEAT-COUNT
+           END-IF.
+
            PERFORM PRINT-HELLO.
            STOP RUN.
 
        PRINT-HELLO.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY "Hello"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REPEAT-COUNT
+               DISPLAY FUNCTION TRIM(GREETING-MSG)
            END-PERFORM.
            EXIT.
