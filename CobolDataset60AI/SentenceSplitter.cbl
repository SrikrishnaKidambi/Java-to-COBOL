@@ -6,59 +6,106 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 LINE1              PIC X(100).
-       01 WORDS1.
-          05 WORD-1         PIC X(20).
-          05 WORD-2         PIC X(20).
-          05 WORD-3         PIC X(20).
-          05 WORD-4         PIC X(20).
-          05 WORD-5         PIC X(20).
-       01 POS               PIC 99 VALUE 1.
-       01 CURRENT-WORD      PIC X(20).
-       01 CHAR              PIC X.
-       01 INDEX1             PIC 99 VALUE 1.
-       01 CHAR-IDX          PIC 99 VALUE 1.
+       01 RUN-MODE           PIC X VALUE "S".
+       01 WORD-TABLE.
+          05 WORD-ENTRY OCCURS 50 TIMES PIC X(20).
+       01 WORD-COUNT         PIC 99 VALUE 0.
+       01 WORD-IDX                PIC 99 VALUE 1.
+       01 CURRENT-WORD       PIC X(20).
+       01 WORD-LEN           PIC 99 VALUE 0.
+       01 CHAR               PIC X.
+       01 CHAR-IDX           PIC 999 VALUE 1.
+
+       01 FREQ-TABLE.
+          05 FREQ-ENTRY OCCURS 50 TIMES.
+             10 FREQ-WORD    PIC X(20).
+             10 FREQ-COUNT   PIC 99 VALUE 0.
+       01 FREQ-COUNT-TOTAL   PIC 99 VALUE 0.
+       01 FREQ-IDX           PIC 99.
+       01 FREQ-FOUND-SW      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter a sentence of 5 words: " WITH NO ADVANCING.
+           DISPLAY "Mode - (S)plit or (F)requency count: "
+           WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           DISPLAY "Enter a sentence: " WITH NO ADVANCING.
            ACCEPT LINE1.
 
-           PERFORM VARYING CHAR-IDX FROM 1 BY 1 UNTIL CHAR-IDX >
-            LENGTH OF LINE1
+           PERFORM SPLIT-LINE-INTO-WORDS.
+
+           IF RUN-MODE = "F" OR RUN-MODE = "f"
+               PERFORM TALLY-WORD-FREQUENCY
+               PERFORM DISPLAY-WORD-FREQUENCY
+           ELSE
+               PERFORM DISPLAY-WORDS
+           END-IF.
+
+           STOP RUN.
+
+       SPLIT-LINE-INTO-WORDS.
+           MOVE 0 TO WORD-COUNT.
+           MOVE 0 TO WORD-LEN.
+           MOVE SPACES TO CURRENT-WORD.
+
+           PERFORM VARYING CHAR-IDX FROM 1 BY 1
+           UNTIL CHAR-IDX > LENGTH OF LINE1
                MOVE LINE1(CHAR-IDX:1) TO CHAR
-               IF CHAR NOT = SPACE AND CHAR NOT = LOW-VALUE
-                   STRING CURRENT-WORD DELIMITED BY SIZE
-                          CHAR DELIMITED BY SIZE
-                          INTO CURRENT-WORD
-                   END-STRING
+               IF CHAR = SPACE OR CHAR = LOW-VALUE
+                   OR CHAR = "." OR CHAR = "," OR CHAR = ";"
+                   OR CHAR = ":" OR CHAR = "!" OR CHAR = "?"
+                   IF WORD-LEN > 0
+                       IF WORD-COUNT < 50
+                           ADD 1 TO WORD-COUNT
+                           MOVE CURRENT-WORD TO WORD-ENTRY(WORD-COUNT)
+                       END-IF
+                       MOVE SPACES TO CURRENT-WORD
+                       MOVE 0 TO WORD-LEN
+                   END-IF
                ELSE
-                   EVALUATE POS
-                       WHEN 1 MOVE CURRENT-WORD TO WORD-1
-                       WHEN 2 MOVE CURRENT-WORD TO WORD-2
-                       WHEN 3 MOVE CURRENT-WORD TO WORD-3
-                       WHEN 4 MOVE CURRENT-WORD TO WORD-4
-                       WHEN 5 MOVE CURRENT-WORD TO WORD-5
-                   END-EVALUATE
-                   ADD 1 TO POS
-                   MOVE SPACES TO CURRENT-WORD
+                   IF WORD-LEN < LENGTH OF CURRENT-WORD
+                       ADD 1 TO WORD-LEN
+                       MOVE CHAR TO CURRENT-WORD(WORD-LEN:1)
+                   END-IF
                END-IF
-           END-PERFORM
+           END-PERFORM.
 
-           * Handle the last word if sentence doesn't end with space
-           IF CURRENT-WORD NOT = SPACES AND POS <= 5
-               EVALUATE POS
-                   WHEN 1 MOVE CURRENT-WORD TO WORD-1
-                   WHEN 2 MOVE CURRENT-WORD TO WORD-2
-                   WHEN 3 MOVE CURRENT-WORD TO WORD-3
-                   WHEN 4 MOVE CURRENT-WORD TO WORD-4
-                   WHEN 5 MOVE CURRENT-WORD TO WORD-5
-               END-EVALUATE
-           END-IF
+           IF WORD-LEN > 0 AND WORD-COUNT < 50
+               ADD 1 TO WORD-COUNT
+               MOVE CURRENT-WORD TO WORD-ENTRY(WORD-COUNT)
+           END-IF.
 
-           DISPLAY "Words in the sentence:"
-           DISPLAY WORD-1
-           DISPLAY WORD-2
-           DISPLAY WORD-3
-           DISPLAY WORD-4
-           DISPLAY WORD-5
+       DISPLAY-WORDS.
+           DISPLAY "Words in the sentence:".
+           PERFORM VARYING WORD-IDX FROM 1 BY 1
+           UNTIL WORD-IDX > WORD-COUNT
+               DISPLAY WORD-ENTRY(WORD-IDX)
+           END-PERFORM.
 
-           STOP RUN.
+       TALLY-WORD-FREQUENCY.
+           MOVE 0 TO FREQ-COUNT-TOTAL.
+           PERFORM VARYING WORD-IDX FROM 1 BY 1
+           UNTIL WORD-IDX > WORD-COUNT
+               MOVE "N" TO FREQ-FOUND-SW
+               PERFORM VARYING FREQ-IDX FROM 1 BY 1
+               UNTIL FREQ-IDX > FREQ-COUNT-TOTAL
+                   IF FREQ-WORD(FREQ-IDX) = WORD-ENTRY(WORD-IDX)
+                       ADD 1 TO FREQ-COUNT(FREQ-IDX)
+                       MOVE "Y" TO FREQ-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF FREQ-FOUND-SW = "N" AND FREQ-COUNT-TOTAL < 50
+                   ADD 1 TO FREQ-COUNT-TOTAL
+                   MOVE WORD-ENTRY(WORD-IDX)
+                       TO FREQ-WORD(FREQ-COUNT-TOTAL)
+                   MOVE 1 TO FREQ-COUNT(FREQ-COUNT-TOTAL)
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-WORD-FREQUENCY.
+           DISPLAY "Word frequencies:".
+           PERFORM VARYING FREQ-IDX FROM 1 BY 1
+           UNTIL FREQ-IDX > FREQ-COUNT-TOTAL
+               DISPLAY FUNCTION TRIM(FREQ-WORD(FREQ-IDX)) ", "
+                   FREQ-COUNT(FREQ-IDX)
+           END-PERFORM.
