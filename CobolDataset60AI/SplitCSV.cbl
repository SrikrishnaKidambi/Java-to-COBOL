@@ -2,63 +2,98 @@
        PROGRAM-ID. SPLIT-CSV.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "CSVIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CSV-FILE.
+       01 CSV-FILE-RECORD  PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 INPUT-LINE       PIC X(100).
-       01 ITEMS.
-          05 ITEM-1        PIC X(20).
-          05 ITEM-2        PIC X(20).
-          05 ITEM-3        PIC X(20).
-          05 ITEM-4        PIC X(20).
-          05 ITEM-5        PIC X(20).
+       01 CSV-FILE-STATUS  PIC X(2) VALUE "00".
+       01 CSV-EOF-SW       PIC X VALUE "N".
+
+       01 INPUT-LINE       PIC X(200).
+       01 ITEM-TABLE.
+          05 ITEM-ENTRY    PIC X(20) OCCURS 40 TIMES.
        01 TEMP-WORD        PIC X(20).
-       01 IDX              PIC 9 VALUE 1.
-       01 CHAR-INDEX       PIC 99 VALUE 1.
+       01 WORD-LEN         PIC 99 VALUE 0.
+       01 IDX              PIC 99 VALUE 1.
+       01 CHAR-INDEX       PIC 999 VALUE 1.
        01 CHAR-VALUE       PIC X.
+       01 IN-QUOTES-SW     PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter comma-separated values 5 vals: "
-            WITH NO ADVANCING.
-           ACCEPT INPUT-LINE.
+           OPEN INPUT CSV-FILE.
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "Cannot open CSVIN.DAT - status "
+                   CSV-FILE-STATUS
+           ELSE
+               PERFORM UNTIL CSV-EOF-SW = "Y"
+                   READ CSV-FILE
+                       AT END
+                           MOVE "Y" TO CSV-EOF-SW
+                       NOT AT END
+                           PERFORM SPLIT-ONE-LINE
+                   END-READ
+               END-PERFORM
+
+               CLOSE CSV-FILE
+           END-IF.
+
+           STOP RUN.
+
+       SPLIT-ONE-LINE.
+           MOVE CSV-FILE-RECORD TO INPUT-LINE.
+           MOVE SPACES TO ITEM-TABLE.
+           MOVE SPACES TO TEMP-WORD.
+           MOVE 0 TO WORD-LEN.
+           MOVE 1 TO IDX.
+           MOVE "N" TO IN-QUOTES-SW.
 
-           PERFORM VARYING CHAR-INDEX FROM 1 BY 1 
+           PERFORM VARYING CHAR-INDEX FROM 1 BY 1
            UNTIL CHAR-INDEX > LENGTH OF INPUT-LINE
                MOVE INPUT-LINE(CHAR-INDEX:1) TO CHAR-VALUE
-               IF CHAR-VALUE NOT = "," AND CHAR-VALUE NOT = LOW-VALUE
-                   STRING TEMP-WORD DELIMITED BY SIZE
-                          CHAR-VALUE DELIMITED BY SIZE
-                          INTO TEMP-WORD
-                   END-STRING
+               IF CHAR-VALUE = '"'
+                   IF IN-QUOTES-SW = "Y"
+                       MOVE "N" TO IN-QUOTES-SW
+                   ELSE
+                       MOVE "Y" TO IN-QUOTES-SW
+                   END-IF
                ELSE
-                   EVALUATE IDX
-                       WHEN 1 MOVE TEMP-WORD TO ITEM-1
-                       WHEN 2 MOVE TEMP-WORD TO ITEM-2
-                       WHEN 3 MOVE TEMP-WORD TO ITEM-3
-                       WHEN 4 MOVE TEMP-WORD TO ITEM-4
-                       WHEN 5 MOVE TEMP-WORD TO ITEM-5
-                   END-EVALUATE
-                   ADD 1 TO IDX
-                   MOVE SPACES TO TEMP-WORD
+                   IF (CHAR-VALUE NOT = ",") OR (IN-QUOTES-SW = "Y")
+                       IF CHAR-VALUE NOT = LOW-VALUE
+                           IF WORD-LEN < LENGTH OF TEMP-WORD
+                               ADD 1 TO WORD-LEN
+                               MOVE CHAR-VALUE TO TEMP-WORD(WORD-LEN:1)
+                           END-IF
+                       END-IF
+                   ELSE
+                       IF IDX <= 40
+                           MOVE TEMP-WORD TO ITEM-ENTRY(IDX)
+                           ADD 1 TO IDX
+                       END-IF
+                       MOVE SPACES TO TEMP-WORD
+                       MOVE 0 TO WORD-LEN
+                   END-IF
                END-IF
-           END-PERFORM
+           END-PERFORM.
 
-      * Handle last item (no comma after it)
-           IF TEMP-WORD NOT = SPACES AND IDX <= 5
-               EVALUATE IDX
-                   WHEN 1 MOVE TEMP-WORD TO ITEM-1
-                   WHEN 2 MOVE TEMP-WORD TO ITEM-2
-                   WHEN 3 MOVE TEMP-WORD TO ITEM-3
-                   WHEN 4 MOVE TEMP-WORD TO ITEM-4
-                   WHEN 5 MOVE TEMP-WORD TO ITEM-5
-               END-EVALUATE
-           END-IF
+      * Handle last item. TEMP-WORD always holds the field that was
+      * in progress when the scan ended - started either at the
+      * beginning of the line or by the last comma seen - so it is
+      * finalized unconditionally, even when blank (a trailing comma
+      * means the last field is legitimately empty, not absent).
+           IF IDX <= 40
+               MOVE TEMP-WORD TO ITEM-ENTRY(IDX)
+           END-IF.
 
-           DISPLAY "Items in reverse order:"
-           DISPLAY ITEM-5
-           DISPLAY ITEM-4
-           DISPLAY ITEM-3
-           DISPLAY ITEM-2
-           DISPLAY ITEM-1
-
-           STOP RUN.
+           DISPLAY "Fields found: " IDX.
+           PERFORM VARYING CHAR-INDEX FROM 1 BY 1
+           UNTIL CHAR-INDEX > IDX
+               DISPLAY CHAR-INDEX ": " ITEM-ENTRY(CHAR-INDEX)
+           END-PERFORM.
