@@ -5,22 +5,35 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 RUN-MODE        PIC X VALUE "S".
        01 NUM             PIC 9(5).
        01 ORIGINAL        PIC 9(5).
        01 REV             PIC 9(5) VALUE 0.
        01 DIGIT           PIC 9.
        01 TEMP            PIC 9(5).
+       01 RANGE-FROM      PIC 9(5).
+       01 RANGE-TO        PIC 9(5).
+       01 FOUND-COUNT     PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+           DISPLAY "Mode - (S)ingle number or (B)atch range: "
+           WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           IF RUN-MODE = "B" OR RUN-MODE = "b"
+               PERFORM CHECK-RANGE
+           ELSE
+               PERFORM CHECK-SINGLE-NUMBER
+           END-IF.
+
+           STOP RUN.
+
+       CHECK-SINGLE-NUMBER.
            DISPLAY "Enter a number: " WITH NO ADVANCING.
            ACCEPT NUM.
            MOVE NUM TO ORIGINAL.
 
-           PERFORM UNTIL NUM = 0
-               COMPUTE DIGIT = FUNCTION MOD(NUM, 10)
-               COMPUTE REV = REV * 10 + DIGIT
-               COMPUTE NUM = NUM / 10
-           END-PERFORM.
+           PERFORM REVERSE-NUM.
 
            IF ORIGINAL = REV
                DISPLAY "Palindrome"
@@ -28,4 +41,29 @@
                DISPLAY "Not a palindrome"
            END-IF.
 
-           STOP RUN.
+       CHECK-RANGE.
+           DISPLAY "Enter range start: " WITH NO ADVANCING.
+           ACCEPT RANGE-FROM.
+           DISPLAY "Enter range end: " WITH NO ADVANCING.
+           ACCEPT RANGE-TO.
+
+           MOVE 0 TO FOUND-COUNT.
+           DISPLAY "Palindromes found:".
+           PERFORM VARYING ORIGINAL FROM RANGE-FROM BY 1
+           UNTIL ORIGINAL > RANGE-TO
+               MOVE ORIGINAL TO NUM
+               PERFORM REVERSE-NUM
+               IF ORIGINAL = REV
+                   DISPLAY ORIGINAL
+                   ADD 1 TO FOUND-COUNT
+               END-IF
+           END-PERFORM.
+           DISPLAY "Total palindromes found: " FOUND-COUNT.
+
+       REVERSE-NUM.
+           MOVE 0 TO REV.
+           PERFORM UNTIL NUM = 0
+               COMPUTE DIGIT = FUNCTION MOD(NUM, 10)
+               COMPUTE REV = REV * 10 + DIGIT
+               COMPUTE NUM = NUM / 10
+           END-PERFORM.
