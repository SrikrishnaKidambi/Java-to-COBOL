@@ -0,0 +1,6 @@
+       01 DGB-NUM        PIC S9(11) VALUE 0.
+       01 DGB-SIGN       PIC X VALUE "+".
+       01 DGB-WORK       PIC 9(11) VALUE 0.
+       01 DGB-DIGIT      PIC 9.
+       01 DGB-COUNT      PIC 99 VALUE 0.
+       01 DGB-SUM        PIC 999 VALUE 0.
