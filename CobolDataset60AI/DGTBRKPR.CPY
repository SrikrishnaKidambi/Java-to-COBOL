@@ -0,0 +1,17 @@
+       DIGIT-BREAKDOWN.
+           MOVE 0 TO DGB-COUNT.
+           MOVE 0 TO DGB-SUM.
+           MOVE "+" TO DGB-SIGN.
+           IF DGB-NUM < 0
+               MOVE "-" TO DGB-SIGN
+           END-IF.
+           COMPUTE DGB-WORK = FUNCTION ABS(DGB-NUM).
+           PERFORM UNTIL DGB-WORK = 0
+               COMPUTE DGB-DIGIT = FUNCTION MOD(DGB-WORK, 10)
+               ADD 1 TO DGB-COUNT
+               ADD DGB-DIGIT TO DGB-SUM
+               COMPUTE DGB-WORK = DGB-WORK / 10
+           END-PERFORM.
+           IF DGB-COUNT = 0
+               MOVE 1 TO DGB-COUNT
+           END-IF.
