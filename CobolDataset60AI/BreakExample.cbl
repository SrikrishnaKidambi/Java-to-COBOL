@@ -5,23 +5,42 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 DIVISOR-A PIC 99.
+       01 DIVISOR-B PIC 99.
+       01 LIMIT1    PIC 999.
        01 I         PIC 999 VALUE 1.
-       01 REM1      PIC 9.
-       01 REM2      PIC 9.
+       01 REM1      PIC 99.
+       01 REM2      PIC 99.
        01 FOUND     PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL I > 100 OR FOUND = "Y"
-               COMPUTE REM1 = FUNCTION MOD(I, 3)
-               COMPUTE REM2 = FUNCTION MOD(I, 7)
+           DISPLAY "Enter first divisor: " WITH NO ADVANCING.
+           ACCEPT DIVISOR-A.
+           DISPLAY "Enter second divisor: " WITH NO ADVANCING.
+           ACCEPT DIVISOR-B.
+           DISPLAY "Enter search limit: " WITH NO ADVANCING.
+           ACCEPT LIMIT1.
 
-               IF REM1 = 0 AND REM2 = 0 THEN
-                   DISPLAY "First number divisible by both 3 and 7 is: "
-                    I
-                   MOVE "Y" TO FOUND
-               ELSE
-                   ADD 1 TO I
+           IF DIVISOR-A = 0 OR DIVISOR-B = 0
+               DISPLAY "Divisors must be non-zero"
+           ELSE
+               MOVE 1 TO I
+               PERFORM UNTIL I > LIMIT1 OR FOUND = "Y"
+                   COMPUTE REM1 = FUNCTION MOD(I, DIVISOR-A)
+                   COMPUTE REM2 = FUNCTION MOD(I, DIVISOR-B)
+
+                   IF REM1 = 0 AND REM2 = 0 THEN
+                       DISPLAY "First number divisible by both "
+                        DIVISOR-A " and " DIVISOR-B " is: " I
+                       MOVE "Y" TO FOUND
+                   ELSE
+                       ADD 1 TO I
+                   END-IF
+               END-PERFORM
+
+               IF FOUND NOT = "Y"
+                   DISPLAY "No match found up to limit"
                END-IF
-           END-PERFORM
+           END-IF.
 
            STOP RUN.
