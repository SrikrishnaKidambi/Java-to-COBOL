@@ -3,14 +3,26 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 I         PIC 99 VALUE 3.
+       01 DIVISOR   PIC 99.
+       01 LIMIT1    PIC 999.
+       01 I         PIC 999.
 
        PROCEDURE DIVISION.
-           DISPLAY "Multiples of 3 upto 30 are: ".
+           DISPLAY "Enter divisor: " WITH NO ADVANCING.
+           ACCEPT DIVISOR.
+           DISPLAY "Enter upper limit: " WITH NO ADVANCING.
+           ACCEPT LIMIT1.
 
-           PERFORM UNTIL I > 30
-               DISPLAY I
-               ADD 3 TO I
-           END-PERFORM.
+           IF DIVISOR = 0
+               DISPLAY "Divisor must be non-zero"
+           ELSE
+               MOVE DIVISOR TO I
+               DISPLAY "Multiples of " DIVISOR " upto " LIMIT1 " are: "
+
+               PERFORM UNTIL I > LIMIT1
+                   DISPLAY I
+                   ADD DIVISOR TO I
+               END-PERFORM
+           END-IF.
 
            STOP RUN.
