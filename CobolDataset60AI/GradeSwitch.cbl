@@ -3,23 +3,72 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 SCORE        PIC 999.
        01 GRADE        PIC X VALUE SPACE.
+       01 MORE-SW      PIC X VALUE "Y".
+
+       01 GRADE-TALLY.
+           05 COUNT-A  PIC 999 VALUE 0.
+           05 COUNT-B  PIC 999 VALUE 0.
+           05 COUNT-C  PIC 999 VALUE 0.
+           05 COUNT-D  PIC 999 VALUE 0.
+           05 COUNT-F  PIC 999 VALUE 0.
+       01 ROSTER-COUNT PIC 999 VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter grade (A/B/C/D): " WITH NO ADVANCING.
-           ACCEPT GRADE.
+           PERFORM UNTIL MORE-SW = "N" OR MORE-SW = "n"
+               PERFORM GRADE-ONE-STUDENT
+               ADD 1 TO ROSTER-COUNT
+               DISPLAY "Another student? (Y/N): " WITH NO ADVANCING
+               ACCEPT MORE-SW
+           END-PERFORM.
+
+           PERFORM DISPLAY-ROSTER-SUMMARY.
+
+           STOP RUN.
+
+       GRADE-ONE-STUDENT.
+           DISPLAY "Enter numeric score (0-100): " WITH NO ADVANCING.
+           ACCEPT SCORE.
+
+           EVALUATE TRUE
+               WHEN SCORE >= 90
+                   MOVE "A" TO GRADE
+               WHEN SCORE >= 80
+                   MOVE "B" TO GRADE
+               WHEN SCORE >= 70
+                   MOVE "C" TO GRADE
+               WHEN SCORE >= 60
+                   MOVE "D" TO GRADE
+               WHEN OTHER
+                   MOVE "F" TO GRADE
+           END-EVALUATE.
 
            EVALUATE GRADE
                WHEN "A"
                    DISPLAY "Excellent"
+                   ADD 1 TO COUNT-A
                WHEN "B"
                    DISPLAY "Good"
+                   ADD 1 TO COUNT-B
                WHEN "C"
                    DISPLAY "Average"
+                   ADD 1 TO COUNT-C
                WHEN "D"
                    DISPLAY "Poor"
+                   ADD 1 TO COUNT-D
+               WHEN "F"
+                   DISPLAY "Fail"
+                   ADD 1 TO COUNT-F
                WHEN OTHER
                    DISPLAY "Invalid grade"
            END-EVALUATE.
 
-           STOP RUN.
+       DISPLAY-ROSTER-SUMMARY.
+           DISPLAY "----- Class Roster Summary -----".
+           DISPLAY "Students graded: " ROSTER-COUNT.
+           DISPLAY "A: " COUNT-A.
+           DISPLAY "B: " COUNT-B.
+           DISPLAY "C: " COUNT-C.
+           DISPLAY "D: " COUNT-D.
+           DISPLAY "F: " COUNT-F.
