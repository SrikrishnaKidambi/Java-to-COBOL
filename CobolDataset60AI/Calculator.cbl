@@ -1,15 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEDGER-STATUS.
+
+           SELECT BATCH-IN-FILE ASSIGN TO "CALCIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-IN-STATUS.
+
+           SELECT BATCH-OUT-FILE ASSIGN TO "CALCOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01 LEDGER-RECORD   PIC X(80).
+
+       FD  BATCH-IN-FILE.
+       01 BATCH-IN-RECORD PIC X(40).
+
+       FD  BATCH-OUT-FILE.
+       01 BATCH-OUT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 RUN-MODE        PIC X VALUE "I".
+       01 CURRENCY-MODE   PIC X VALUE "N".
+       01 RESULT-CURRENCY PIC S9(10)V99.
        01 A               PIC S9(5) VALUE 0.
        01 B               PIC S9(5) VALUE 0.
        01 OPERATOR        PIC X.
        01 RESULT-NUMERIC  PIC S9(10)V9(5).
        01 RESULT-MSG      PIC X(30).
 
+       01 LOG-TIMESTAMP.
+           05 LOG-DATE    PIC 9(8).
+           05 LOG-TIME    PIC 9(6).
+
+       01 LEDGER-STATUS     PIC X(2) VALUE "00".
+       01 BATCH-IN-STATUS   PIC X(2) VALUE "00".
+       01 BATCH-OUT-STATUS  PIC X(2) VALUE "00".
+       01 BATCH-EOF-SW      PIC X VALUE "N".
+
+       01 LOG-A           PIC -(5)9.
+       01 LOG-B           PIC -(5)9.
+       01 LOG-RESULT      PIC -(9)9.9(5).
+
+       01 BATCH-A-TEXT    PIC X(10).
+       01 BATCH-B-TEXT    PIC X(10).
+       01 BATCH-OP-TEXT   PIC X(5).
+
        PROCEDURE DIVISION.
+           DISPLAY "Mode - (I)nteractive or (F)ile batch: "
+               WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           DISPLAY "Use currency rounding, 2 decimals? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT CURRENCY-MODE.
+
+           IF RUN-MODE = "F" OR RUN-MODE = "f"
+               PERFORM BATCH-RUN
+           ELSE
+               PERFORM INTERACTIVE-RUN
+           END-IF.
+
+           STOP RUN.
+
+       INTERACTIVE-RUN.
            DISPLAY "Enter first number: " WITH NO ADVANCING.
            ACCEPT A.
 
@@ -19,6 +81,50 @@
            DISPLAY "Enter operation (+, -, *, /): " WITH NO ADVANCING.
            ACCEPT OPERATOR.
 
+           PERFORM COMPUTE-AND-REPORT.
+           PERFORM WRITE-LEDGER-ENTRY.
+
+       BATCH-RUN.
+           MOVE "N" TO BATCH-EOF-SW.
+
+           OPEN INPUT BATCH-IN-FILE.
+           IF BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Cannot open CALCIN.DAT - status "
+                   BATCH-IN-STATUS
+           ELSE
+               OPEN OUTPUT BATCH-OUT-FILE
+
+               PERFORM UNTIL BATCH-EOF-SW = "Y"
+                   READ BATCH-IN-FILE
+                       AT END
+                           MOVE "Y" TO BATCH-EOF-SW
+                       NOT AT END
+                           PERFORM PARSE-BATCH-LINE
+                           PERFORM COMPUTE-AND-REPORT
+                           PERFORM WRITE-BATCH-RESULT
+                           PERFORM WRITE-LEDGER-ENTRY
+                   END-READ
+               END-PERFORM
+
+               CLOSE BATCH-IN-FILE
+               CLOSE BATCH-OUT-FILE
+           END-IF.
+
+       BATCH-RUN-EXIT.
+           EXIT.
+
+       PARSE-BATCH-LINE.
+           MOVE SPACES TO BATCH-A-TEXT BATCH-B-TEXT BATCH-OP-TEXT.
+
+           UNSTRING BATCH-IN-RECORD DELIMITED BY ","
+               INTO BATCH-A-TEXT BATCH-B-TEXT BATCH-OP-TEXT
+           END-UNSTRING.
+
+           COMPUTE A = FUNCTION NUMVAL(BATCH-A-TEXT).
+           COMPUTE B = FUNCTION NUMVAL(BATCH-B-TEXT).
+           MOVE FUNCTION TRIM(BATCH-OP-TEXT) TO OPERATOR.
+
+       COMPUTE-AND-REPORT.
            EVALUATE OPERATOR
                WHEN "+"
                    COMPUTE RESULT-NUMERIC = A + B
@@ -27,17 +133,78 @@
                    COMPUTE RESULT-NUMERIC = A - B
                    DISPLAY "Difference: " RESULT-NUMERIC
                WHEN "*"
-                   COMPUTE RESULT-NUMERIC = A * B
-                   DISPLAY "Product: " RESULT-NUMERIC
+                   IF CURRENCY-MODE = "Y" OR CURRENCY-MODE = "y"
+                       COMPUTE RESULT-CURRENCY ROUNDED = A * B
+                       MOVE RESULT-CURRENCY TO RESULT-NUMERIC
+                       DISPLAY "Product: " RESULT-CURRENCY
+                   ELSE
+                       COMPUTE RESULT-NUMERIC = A * B
+                       DISPLAY "Product: " RESULT-NUMERIC
+                   END-IF
                WHEN "/"
                    IF B NOT = 0 THEN
-                       COMPUTE RESULT-NUMERIC = A / B
-                       DISPLAY "Quotient: " RESULT-NUMERIC
+                       IF CURRENCY-MODE = "Y" OR CURRENCY-MODE = "y"
+                           COMPUTE RESULT-CURRENCY ROUNDED = A / B
+                           MOVE RESULT-CURRENCY TO RESULT-NUMERIC
+                           DISPLAY "Quotient: " RESULT-CURRENCY
+                       ELSE
+                           COMPUTE RESULT-NUMERIC = A / B
+                           DISPLAY "Quotient: " RESULT-NUMERIC
+                       END-IF
                    ELSE
+                       MOVE 0 TO RESULT-NUMERIC
                        DISPLAY "Cannot divide by zero"
                    END-IF
                WHEN OTHER
+                   MOVE 0 TO RESULT-NUMERIC
                    DISPLAY "Invalid operation"
            END-EVALUATE.
 
-           STOP RUN.
+       WRITE-BATCH-RESULT.
+           MOVE A TO LOG-A.
+           MOVE B TO LOG-B.
+           MOVE RESULT-NUMERIC TO LOG-RESULT.
+
+           MOVE SPACES TO BATCH-OUT-RECORD.
+           STRING LOG-A       DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  OPERATOR    DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  LOG-B       DELIMITED BY SIZE
+                  " = "       DELIMITED BY SIZE
+                  LOG-RESULT  DELIMITED BY SIZE
+                  INTO BATCH-OUT-RECORD
+           END-STRING.
+
+           WRITE BATCH-OUT-RECORD.
+
+       WRITE-LEDGER-ENTRY.
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME FROM TIME.
+
+           OPEN EXTEND LEDGER-FILE.
+           IF LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+
+           MOVE A TO LOG-A.
+           MOVE B TO LOG-B.
+           MOVE RESULT-NUMERIC TO LOG-RESULT.
+
+           MOVE SPACES TO LEDGER-RECORD.
+           STRING LOG-A       DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  OPERATOR    DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  LOG-B       DELIMITED BY SIZE
+                  " = "       DELIMITED BY SIZE
+                  LOG-RESULT  DELIMITED BY SIZE
+                  "  "        DELIMITED BY SIZE
+                  LOG-DATE    DELIMITED BY SIZE
+                  " "         DELIMITED BY SIZE
+                  LOG-TIME    DELIMITED BY SIZE
+                  INTO LEDGER-RECORD
+           END-STRING.
+
+           WRITE LEDGER-RECORD.
+           CLOSE LEDGER-FILE.
