@@ -2,19 +2,32 @@
        PROGRAM-ID. PRIME-NUMBERS.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-OUT-FILE ASSIGN TO "PRIMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIME-OUT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-OUT-FILE.
+       01 PRIME-OUT-RECORD   PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 N             PIC 999.
        01 I             PIC 999 VALUE 2.
        01 J             PIC 999.
        01 REM           PIC 999.
        01 IS-PRIME      PIC X VALUE 'Y'.
+       01 PRIME-OUT-STATUS  PIC X(2) VALUE "00".
+       01 PRIME-COUNT   PIC 999 VALUE 0.
 
        PROCEDURE DIVISION.
            DISPLAY "Find primes up to: " WITH NO ADVANCING.
            ACCEPT N.
 
+           OPEN OUTPUT PRIME-OUT-FILE.
+
            PERFORM UNTIL I > N
                MOVE 'Y' TO IS-PRIME
                MOVE 2 TO J
@@ -30,9 +43,17 @@
 
                IF IS-PRIME = 'Y'
                    DISPLAY I " is prime"
+                   MOVE SPACES TO PRIME-OUT-RECORD
+                   MOVE I TO PRIME-OUT-RECORD
+                   WRITE PRIME-OUT-RECORD
+                   ADD 1 TO PRIME-COUNT
                END-IF
 
                ADD 1 TO I
            END-PERFORM.
 
+           CLOSE PRIME-OUT-FILE.
+
+           DISPLAY "Found " PRIME-COUNT " primes between 2 and " N.
+
            STOP RUN.
