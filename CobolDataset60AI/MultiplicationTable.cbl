@@ -5,19 +5,51 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 RUN-MODE         PIC X VALUE "R".
        01 NUM              PIC 99.
        01 I                PIC 99 VALUE 1.
+       01 J                PIC 99 VALUE 1.
        01 PRODUCT          PIC 999.
        01 TEMP-DISPLAY     PIC X(50).
+       01 PRODUCT-TEXT     PIC ZZ9.
+       01 ROW-LEN          PIC 99.
 
        PROCEDURE DIVISION.
+           DISPLAY "Mode - (R)ow for one number or (G)rid 1-12: "
+           WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           IF RUN-MODE = "G" OR RUN-MODE = "g"
+               PERFORM SHOW-FULL-GRID
+           ELSE
+               PERFORM SHOW-ONE-ROW
+           END-IF.
+
+           STOP RUN.
+
+       SHOW-ONE-ROW.
            DISPLAY "Enter number: " WITH NO ADVANCING.
            ACCEPT NUM.
 
+           MOVE 1 TO I.
            PERFORM UNTIL I > 10
                COMPUTE PRODUCT = NUM * I
                DISPLAY NUM " x " I " = " PRODUCT
                ADD 1 TO I
            END-PERFORM.
 
-           STOP RUN.
+       SHOW-FULL-GRID.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+               MOVE SPACES TO TEMP-DISPLAY
+               MOVE 1 TO ROW-LEN
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+                   COMPUTE PRODUCT = I * J
+                   MOVE PRODUCT TO PRODUCT-TEXT
+                   STRING FUNCTION TRIM(PRODUCT-TEXT) DELIMITED BY SIZE
+                          " "                          DELIMITED BY SIZE
+                          INTO TEMP-DISPLAY
+                          WITH POINTER ROW-LEN
+                   END-STRING
+               END-PERFORM
+               DISPLAY TEMP-DISPLAY
+           END-PERFORM.
