@@ -1,12 +1,32 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MenuDisplay.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACTIVITY-LOG ASSIGN TO "MENULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACTIVITY-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACTIVITY-LOG.
+       01 ACTIVITY-LOG-RECORD  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CHOICE      PIC 9 VALUE 0.
+       01 OPERATOR-ID PIC X(10) VALUE SPACES.
+
+       01 ACTIVITY-LOG-STATUS  PIC X(2) VALUE "00".
+       01 LOG-TIMESTAMP.
+           05 LOG-DATE        PIC 9(8).
+           05 LOG-TIME        PIC 9(6).
 
        PROCEDURE DIVISION.
-           PERFORM SHOW-MENU.
+           DISPLAY "Enter operator/terminal ID: " WITH NO ADVANCING.
+           ACCEPT OPERATOR-ID.
+
+           PERFORM SHOW-MENU UNTIL CHOICE = 3.
            STOP RUN.
 
        SHOW-MENU.
@@ -26,3 +46,28 @@
                WHEN OTHER
                    DISPLAY "Invalid Choice"
            END-EVALUATE.
+
+           PERFORM LOG-SELECTION.
+
+       LOG-SELECTION.
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LOG-TIME FROM TIME.
+
+           OPEN EXTEND ACTIVITY-LOG.
+           IF ACTIVITY-LOG-STATUS = "35"
+               OPEN OUTPUT ACTIVITY-LOG
+           END-IF.
+
+           MOVE SPACES TO ACTIVITY-LOG-RECORD.
+           STRING LOG-DATE     DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  LOG-TIME     DELIMITED BY SIZE
+                  "  OPERATOR="  DELIMITED BY SIZE
+                  OPERATOR-ID  DELIMITED BY SIZE
+                  " CHOICE="   DELIMITED BY SIZE
+                  CHOICE       DELIMITED BY SIZE
+                  INTO ACTIVITY-LOG-RECORD
+           END-STRING.
+
+           WRITE ACTIVITY-LOG-RECORD.
+           CLOSE ACTIVITY-LOG.
