@@ -2,28 +2,91 @@
        PROGRAM-ID. SENTENCE-CREATOR.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPLATE-FILE ASSIGN TO "SENTTMPL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TEMPLATE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEMPLATE-FILE.
+       01 TEMPLATE-RECORD    PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 COLOR1         PIC X(20).
        01 ANIMAL        PIC X(20).
        01 SENTENCE1      PIC X(100).
 
+       01 TEMPLATE-STATUS    PIC X(2) VALUE "00".
+       01 TEMPLATE-TEXT      PIC X(100) VALUE SPACES.
+       01 OUT-LEN            PIC 999 VALUE 0.
+       01 TEMPLATE-IDX       PIC 999 VALUE 1.
+       01 MARKER             PIC X(2).
+       01 FILL-VALUE         PIC X(20).
+       01 FILL-IDX           PIC 99.
+
        PROCEDURE DIVISION.
            DISPLAY "Enter your favorite color: " WITH NO ADVANCING.
            ACCEPT COLOR1.
            DISPLAY "Enter your favorite animal: " WITH NO ADVANCING.
            ACCEPT ANIMAL.
 
-           STRING
-               "You like a " DELIMITED BY SIZE
-               COLOR1        DELIMITED BY SPACE
-               " "          DELIMITED BY SIZE
-               ANIMAL       DELIMITED BY SPACE
-               "."          DELIMITED BY SIZE
-               INTO SENTENCE1
-           END-STRING.
+           PERFORM LOAD-TEMPLATE.
+           PERFORM FILL-TEMPLATE.
 
            DISPLAY SENTENCE1.
 
            STOP RUN.
+
+       LOAD-TEMPLATE.
+           MOVE SPACES TO TEMPLATE-TEXT.
+           OPEN INPUT TEMPLATE-FILE.
+           IF TEMPLATE-STATUS = "00"
+               READ TEMPLATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TEMPLATE-RECORD TO TEMPLATE-TEXT
+               END-READ
+               CLOSE TEMPLATE-FILE
+           ELSE
+               DISPLAY "Cannot open SENTTMPL.DAT - status "
+                   TEMPLATE-STATUS
+           END-IF.
+
+       FILL-TEMPLATE.
+           MOVE SPACES TO SENTENCE1.
+           MOVE 0 TO OUT-LEN.
+
+           PERFORM VARYING TEMPLATE-IDX FROM 1 BY 1
+           UNTIL TEMPLATE-IDX > LENGTH OF TEMPLATE-TEXT
+               MOVE TEMPLATE-TEXT(TEMPLATE-IDX:2) TO MARKER
+               IF MARKER = "%1"
+                   MOVE FUNCTION TRIM(COLOR1) TO FILL-VALUE
+                   PERFORM APPEND-FILL-VALUE
+                   ADD 1 TO TEMPLATE-IDX
+               ELSE
+                   IF MARKER = "%2"
+                       MOVE FUNCTION TRIM(ANIMAL) TO FILL-VALUE
+                       PERFORM APPEND-FILL-VALUE
+                       ADD 1 TO TEMPLATE-IDX
+                   ELSE
+                       IF OUT-LEN < LENGTH OF SENTENCE1
+                           ADD 1 TO OUT-LEN
+                           MOVE TEMPLATE-TEXT(TEMPLATE-IDX:1)
+                               TO SENTENCE1(OUT-LEN:1)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       APPEND-FILL-VALUE.
+           PERFORM VARYING FILL-IDX FROM 1 BY 1
+           UNTIL FILL-IDX > LENGTH OF FILL-VALUE
+           OR FILL-VALUE(FILL-IDX:1) = SPACE
+               IF OUT-LEN < LENGTH OF SENTENCE1
+                   ADD 1 TO OUT-LEN
+                   MOVE FILL-VALUE(FILL-IDX:1) TO SENTENCE1(OUT-LEN:1)
+               END-IF
+           END-PERFORM.
