@@ -2,50 +2,258 @@
        PROGRAM-ID. MENU-NESTED-SWITCH.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "FILECAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CATALOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE.
+       01 CATALOG-RECORD.
+           05 CAT-NAME         PIC X(20).
+           05 CAT-CREATED-DATE PIC 9(8).
+           05 CAT-STATUS-TEXT  PIC X(10).
+
        WORKING-STORAGE SECTION.
+       01 DONE-SW              PIC X VALUE "N".
        01 USER-CHOICE          PIC 9.
        01 SUBCHOICE            PIC 9.
+       01 PROP-CHOICE          PIC 9.
+
+       01 CATALOG-STATUS       PIC X(2) VALUE "00".
+       01 CATALOG-EOF-SW       PIC X VALUE "N".
+       01 CATALOG-FOUND-SW     PIC X VALUE "N".
+       01 FILE-NAME-INPUT      PIC X(20).
+       01 NEW-NAME-INPUT       PIC X(20).
+
+       01 CATALOG-TABLE.
+           05 CAT-ENTRY OCCURS 50 TIMES.
+               10 CAT-T-NAME         PIC X(20).
+               10 CAT-T-CREATED-DATE PIC 9(8).
+               10 CAT-T-STATUS-TEXT  PIC X(10).
+       01 CATALOG-COUNT        PIC 99 VALUE 0.
+       01 CATALOG-IDX          PIC 99 VALUE 0.
 
        PROCEDURE DIVISION.
+           PERFORM UNTIL DONE-SW = "Y"
+               PERFORM SHOW-MAIN-MENU
+           END-PERFORM.
+
+           STOP RUN.
+
+       SHOW-MAIN-MENU.
            DISPLAY "Main Menu:".
            DISPLAY "1. File".
            DISPLAY "2. Edit".
+           DISPLAY "9. Exit".
            DISPLAY "Enter your choice: " WITH NO ADVANCING.
            ACCEPT USER-CHOICE.
 
            EVALUATE USER-CHOICE
                WHEN 1
-                   DISPLAY "File Menu:" 
-                   DISPLAY "1. New"
-                   DISPLAY "2. Open"
-                   ACCEPT SUBCHOICE
-                   EVALUATE SUBCHOICE
-                       WHEN 1
-                           DISPLAY "New File Created"
-                       WHEN 2
-                           DISPLAY "File Opened"
-                       WHEN OTHER
-                           DISPLAY "Invalid file menu option"
-                   END-EVALUATE
+                   PERFORM SHOW-FILE-MENU
+               WHEN 2
+                   PERFORM SHOW-EDIT-MENU
+               WHEN 9
+                   MOVE "Y" TO DONE-SW
+               WHEN OTHER
+                   DISPLAY "Invalid main menu choice"
+           END-EVALUATE.
+
+       SHOW-FILE-MENU.
+           DISPLAY "File Menu:".
+           DISPLAY "1. New".
+           DISPLAY "2. Open".
+           DISPLAY "3. Properties".
+           DISPLAY "9. Back".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT SUBCHOICE.
 
+           EVALUATE SUBCHOICE
+               WHEN 1
+                   PERFORM NEW-FILE-ACTION
                WHEN 2
-                   DISPLAY "Edit Menu:" 
-                   DISPLAY "1. Cut"
-                   DISPLAY "2. Paste"
-                   ACCEPT SUBCHOICE
-                   EVALUATE SUBCHOICE
-                       WHEN 1
-                           DISPLAY "Cut executed"
-                       WHEN 2
-                           DISPLAY "Paste executed"
-                       WHEN OTHER
-                           DISPLAY "Invalid edit menu option"
-                   END-EVALUATE
+                   PERFORM OPEN-FILE-ACTION
+               WHEN 3
+                   PERFORM SHOW-PROPERTIES-MENU
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid file menu option"
+           END-EVALUATE.
 
+       SHOW-EDIT-MENU.
+           DISPLAY "Edit Menu:".
+           DISPLAY "1. Cut".
+           DISPLAY "2. Paste".
+           DISPLAY "9. Back".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT SUBCHOICE.
+
+           EVALUATE SUBCHOICE
+               WHEN 1
+                   DISPLAY "Cut executed"
+               WHEN 2
+                   DISPLAY "Paste executed"
+               WHEN 9
+                   CONTINUE
                WHEN OTHER
-                   DISPLAY "Invalid main menu choice"
+                   DISPLAY "Invalid edit menu option"
            END-EVALUATE.
 
-           STOP RUN.
+       SHOW-PROPERTIES-MENU.
+           DISPLAY "Properties Menu:".
+           DISPLAY "1. Rename".
+           DISPLAY "2. Delete".
+           DISPLAY "9. Back".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT PROP-CHOICE.
+
+           EVALUATE PROP-CHOICE
+               WHEN 1
+                   PERFORM RENAME-FILE-ACTION
+               WHEN 2
+                   PERFORM DELETE-FILE-ACTION
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid properties menu option"
+           END-EVALUATE.
+
+       NEW-FILE-ACTION.
+           DISPLAY "Enter file name: " WITH NO ADVANCING.
+           ACCEPT FILE-NAME-INPUT.
+
+           MOVE FILE-NAME-INPUT TO CAT-NAME.
+           ACCEPT CAT-CREATED-DATE FROM DATE YYYYMMDD.
+           MOVE "OPEN" TO CAT-STATUS-TEXT.
+
+           OPEN EXTEND CATALOG-FILE.
+           IF CATALOG-STATUS = "35"
+               OPEN OUTPUT CATALOG-FILE
+           END-IF.
+
+           WRITE CATALOG-RECORD.
+           CLOSE CATALOG-FILE.
+
+           DISPLAY "New File Created: " FILE-NAME-INPUT.
+
+       OPEN-FILE-ACTION.
+           DISPLAY "Enter file name: " WITH NO ADVANCING.
+           ACCEPT FILE-NAME-INPUT.
+
+           MOVE "N" TO CATALOG-FOUND-SW.
+           MOVE "N" TO CATALOG-EOF-SW.
+
+           OPEN INPUT CATALOG-FILE.
+           IF CATALOG-STATUS NOT = "00"
+               DISPLAY "No files have been created yet"
+           ELSE
+               PERFORM UNTIL CATALOG-EOF-SW = "Y"
+                   READ CATALOG-FILE
+                       AT END
+                           MOVE "Y" TO CATALOG-EOF-SW
+                       NOT AT END
+                           IF CAT-NAME = FILE-NAME-INPUT
+                               MOVE "Y" TO CATALOG-FOUND-SW
+                               MOVE "Y" TO CATALOG-EOF-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CATALOG-FILE
+
+               IF CATALOG-FOUND-SW = "Y"
+                   DISPLAY "File Opened: " FILE-NAME-INPUT
+                   DISPLAY "  Created: " CAT-CREATED-DATE
+                   DISPLAY "  Status: " CAT-STATUS-TEXT
+               ELSE
+                   DISPLAY "File not found: " FILE-NAME-INPUT
+               END-IF
+           END-IF.
+
+       RENAME-FILE-ACTION.
+           DISPLAY "Enter current file name: " WITH NO ADVANCING.
+           ACCEPT FILE-NAME-INPUT.
+           DISPLAY "Enter new file name: " WITH NO ADVANCING.
+           ACCEPT NEW-NAME-INPUT.
+
+           PERFORM LOAD-CATALOG-TABLE.
+
+           MOVE "N" TO CATALOG-FOUND-SW.
+           PERFORM VARYING CATALOG-IDX FROM 1 BY 1
+           UNTIL CATALOG-IDX > CATALOG-COUNT
+               IF CAT-T-NAME(CATALOG-IDX) = FILE-NAME-INPUT
+                   MOVE NEW-NAME-INPUT TO CAT-T-NAME(CATALOG-IDX)
+                   MOVE "Y" TO CATALOG-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF CATALOG-FOUND-SW = "Y"
+               PERFORM SAVE-CATALOG-TABLE
+               DISPLAY "Renamed " FILE-NAME-INPUT " to " NEW-NAME-INPUT
+           ELSE
+               DISPLAY "File not found: " FILE-NAME-INPUT
+           END-IF.
+
+       DELETE-FILE-ACTION.
+           DISPLAY "Enter file name to delete: " WITH NO ADVANCING.
+           ACCEPT FILE-NAME-INPUT.
+
+           PERFORM LOAD-CATALOG-TABLE.
+
+           MOVE "N" TO CATALOG-FOUND-SW.
+           PERFORM VARYING CATALOG-IDX FROM 1 BY 1
+           UNTIL CATALOG-IDX > CATALOG-COUNT
+               IF CAT-T-NAME(CATALOG-IDX) = FILE-NAME-INPUT
+                   MOVE "DELETED" TO CAT-T-STATUS-TEXT(CATALOG-IDX)
+                   MOVE "Y" TO CATALOG-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF CATALOG-FOUND-SW = "Y"
+               PERFORM SAVE-CATALOG-TABLE
+               DISPLAY "Deleted: " FILE-NAME-INPUT
+           ELSE
+               DISPLAY "File not found: " FILE-NAME-INPUT
+           END-IF.
+
+       LOAD-CATALOG-TABLE.
+           MOVE 0 TO CATALOG-COUNT.
+           MOVE "N" TO CATALOG-EOF-SW.
+
+           OPEN INPUT CATALOG-FILE.
+           IF CATALOG-STATUS = "00"
+               PERFORM UNTIL CATALOG-EOF-SW = "Y"
+                   READ CATALOG-FILE
+                       AT END
+                           MOVE "Y" TO CATALOG-EOF-SW
+                       NOT AT END
+                         IF CATALOG-COUNT < 50
+                           ADD 1 TO CATALOG-COUNT
+                           MOVE CAT-NAME TO CAT-T-NAME(CATALOG-COUNT)
+                           MOVE CAT-CREATED-DATE
+                               TO CAT-T-CREATED-DATE(CATALOG-COUNT)
+                           MOVE CAT-STATUS-TEXT
+                               TO CAT-T-STATUS-TEXT(CATALOG-COUNT)
+                         ELSE
+                           DISPLAY "FILECAT.DAT has more rows than "
+                               "the catalog table can hold"
+                           MOVE "Y" TO CATALOG-EOF-SW
+                         END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CATALOG-FILE
+           END-IF.
+
+       SAVE-CATALOG-TABLE.
+           OPEN OUTPUT CATALOG-FILE.
+           PERFORM VARYING CATALOG-IDX FROM 1 BY 1
+           UNTIL CATALOG-IDX > CATALOG-COUNT
+               MOVE CAT-T-NAME(CATALOG-IDX) TO CAT-NAME
+               MOVE CAT-T-CREATED-DATE(CATALOG-IDX) TO CAT-CREATED-DATE
+               MOVE CAT-T-STATUS-TEXT(CATALOG-IDX) TO CAT-STATUS-TEXT
+               WRITE CATALOG-RECORD
+           END-PERFORM.
+           CLOSE CATALOG-FILE.
