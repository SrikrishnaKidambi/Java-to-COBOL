@@ -3,20 +3,18 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM             PIC 9(10) VALUE 0.
-       01 COUNT1           PIC 9       VALUE 0.
-       01 TEMP-NUM        PIC 9(10).
+       01 NUM             PIC S9(11) VALUE 0.
+       COPY "DGTBRKWS.CPY".
 
        PROCEDURE DIVISION.
            DISPLAY "Enter number: " WITH NO ADVANCING.
            ACCEPT NUM.
-           MOVE NUM TO TEMP-NUM.
+           MOVE NUM TO DGB-NUM.
 
-           PERFORM UNTIL TEMP-NUM = 0
-               ADD 1 TO COUNT1
-               DIVIDE TEMP-NUM BY 10 GIVING TEMP-NUM
-           END-PERFORM.
+           PERFORM DIGIT-BREAKDOWN.
 
-           DISPLAY "Number of digits: " COUNT1.
+           DISPLAY "Number of digits: " DGB-COUNT.
 
            STOP RUN.
+
+       COPY "DGTBRKPR.CPY".
