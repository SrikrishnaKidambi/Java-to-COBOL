@@ -1,41 +1,156 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DepartmentYear.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-TABLE-FILE ASSIGN TO "DEPTTAB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEPT-TABLE-STATUS.
+
+           SELECT YEAR-TABLE-FILE ASSIGN TO "YEARTAB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS YEAR-TABLE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEPT-TABLE-FILE.
+       01 DEPT-TABLE-RECORD.
+           05 DT-CODE        PIC 9.
+           05 DT-NAME        PIC X(10).
+
+       FD  YEAR-TABLE-FILE.
+       01 YEAR-TABLE-RECORD.
+           05 YT-NUM         PIC 9.
+           05 YT-LABEL        PIC X(15).
+
        WORKING-STORAGE SECTION.
-       01 DEPT-CODE     PIC 9.
-       01 YEAR-NUM      PIC 9.
-       01 RESULT-MSG    PIC X(30).
+       01 DEPT-CODE      PIC 9.
+       01 YEAR-NUM       PIC 9.
+       01 RESULT-MSG     PIC X(30).
+
+       01 DEPT-TABLE-STATUS  PIC X(2) VALUE "00".
+       01 YEAR-TABLE-STATUS  PIC X(2) VALUE "00".
+       01 TABLE-EOF-SW       PIC X VALUE "N".
+
+       01 DEPT-NAMES.
+           05 DEPT-ENTRY OCCURS 20 TIMES.
+               10 DEPT-ENTRY-CODE PIC 9.
+               10 DEPT-ENTRY-NAME PIC X(10).
+       01 DEPT-COUNT         PIC 99 VALUE 0.
+
+       01 YEAR-LABELS.
+           05 YEAR-ENTRY OCCURS 20 TIMES.
+               10 YEAR-ENTRY-NUM   PIC 9.
+               10 YEAR-ENTRY-LABEL PIC X(15).
+       01 YEAR-COUNT         PIC 99 VALUE 0.
+
+       01 TABLE-IDX          PIC 99.
+       01 DEPT-NAME-FOUND    PIC X(10) VALUE SPACES.
+       01 YEAR-LABEL-FOUND   PIC X(15) VALUE SPACES.
+       01 DEPT-FOUND-SW      PIC X VALUE "N".
+       01 YEAR-FOUND-SW      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter department code (1: CSE, 2: ECE): " 
-           WITH NO ADVANCING.
-           ACCEPT DEPT-CODE.
-
-           DISPLAY "Enter year (1/2/3/4): " WITH NO ADVANCING.
-           ACCEPT YEAR-NUM.
-
-           EVALUATE DEPT-CODE
-               WHEN 1
-                   EVALUATE YEAR-NUM
-                       WHEN 1 MOVE "CSE First Year"     TO RESULT-MSG
-                       WHEN 2 MOVE "CSE Second Year"    TO RESULT-MSG
-                       WHEN 3 MOVE "CSE Third Year"     TO RESULT-MSG
-                       WHEN 4 MOVE "CSE Final Year"     TO RESULT-MSG
-                       WHEN OTHER MOVE "Invalid year"   TO RESULT-MSG
-                   END-EVALUATE
-               WHEN 2
-                   EVALUATE YEAR-NUM
-                       WHEN 1 MOVE "ECE First Year"     TO RESULT-MSG
-                       WHEN 2 MOVE "ECE Second Year"    TO RESULT-MSG
-                       WHEN 3 MOVE "ECE Third Year"     TO RESULT-MSG
-                       WHEN 4 MOVE "ECE Final Year"     TO RESULT-MSG
-                       WHEN OTHER MOVE "Invalid year"   TO RESULT-MSG
-                   END-EVALUATE
-               WHEN OTHER
-                   MOVE "Invalid department" TO RESULT-MSG
-           END-EVALUATE
+           PERFORM LOAD-REFERENCE-TABLES.
+
+           MOVE "N" TO DEPT-FOUND-SW.
+           PERFORM UNTIL DEPT-FOUND-SW = "Y"
+               DISPLAY "Enter department code (1: CSE, 2: ECE): "
+               WITH NO ADVANCING
+               ACCEPT DEPT-CODE
+               PERFORM LOOKUP-DEPT-NAME
+               IF DEPT-FOUND-SW NOT = "Y"
+                   DISPLAY "Invalid department code, please re-enter"
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO YEAR-FOUND-SW.
+           PERFORM UNTIL YEAR-FOUND-SW = "Y"
+               DISPLAY "Enter year (1/2/3/4): " WITH NO ADVANCING
+               ACCEPT YEAR-NUM
+               PERFORM LOOKUP-YEAR-LABEL
+               IF YEAR-FOUND-SW NOT = "Y"
+                   DISPLAY "Invalid year, please re-enter"
+               END-IF
+           END-PERFORM.
+
+           STRING DEPT-NAME-FOUND  DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  YEAR-LABEL-FOUND  DELIMITED BY SIZE
+                  INTO RESULT-MSG
+           END-STRING.
 
            DISPLAY RESULT-MSG.
 
            STOP RUN.
+
+       LOAD-REFERENCE-TABLES.
+           MOVE 0 TO DEPT-COUNT.
+           MOVE "N" TO TABLE-EOF-SW.
+           OPEN INPUT DEPT-TABLE-FILE.
+           IF DEPT-TABLE-STATUS = "00"
+               PERFORM UNTIL TABLE-EOF-SW = "Y"
+                   READ DEPT-TABLE-FILE
+                       AT END
+                           MOVE "Y" TO TABLE-EOF-SW
+                       NOT AT END
+                           IF DEPT-COUNT < 20
+                             ADD 1 TO DEPT-COUNT
+                             MOVE DT-CODE TO DEPT-ENTRY-CODE(DEPT-COUNT)
+                             MOVE DT-NAME TO DEPT-ENTRY-NAME(DEPT-COUNT)
+                           ELSE
+                             DISPLAY "DEPTTAB.DAT has more rows than "
+                                 "the department table can hold"
+                             MOVE "Y" TO TABLE-EOF-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-TABLE-FILE
+           END-IF.
+
+           MOVE 0 TO YEAR-COUNT.
+           MOVE "N" TO TABLE-EOF-SW.
+           OPEN INPUT YEAR-TABLE-FILE.
+           IF YEAR-TABLE-STATUS = "00"
+               PERFORM UNTIL TABLE-EOF-SW = "Y"
+                   READ YEAR-TABLE-FILE
+                       AT END
+                           MOVE "Y" TO TABLE-EOF-SW
+                       NOT AT END
+                           IF YEAR-COUNT < 20
+                               ADD 1 TO YEAR-COUNT
+                               MOVE YT-NUM TO YEAR-ENTRY-NUM(YEAR-COUNT)
+                               MOVE YT-LABEL
+                                   TO YEAR-ENTRY-LABEL(YEAR-COUNT)
+                           ELSE
+                               DISPLAY "YEARTAB.DAT has more rows than "
+                                   "the year table can hold (20)"
+                               MOVE "Y" TO TABLE-EOF-SW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE YEAR-TABLE-FILE
+           END-IF.
+
+       LOOKUP-DEPT-NAME.
+           MOVE "N" TO DEPT-FOUND-SW.
+           MOVE SPACES TO DEPT-NAME-FOUND.
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+           UNTIL TABLE-IDX > DEPT-COUNT
+               IF DEPT-ENTRY-CODE(TABLE-IDX) = DEPT-CODE
+                   MOVE DEPT-ENTRY-NAME(TABLE-IDX) TO DEPT-NAME-FOUND
+                   MOVE "Y" TO DEPT-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-YEAR-LABEL.
+           MOVE "N" TO YEAR-FOUND-SW.
+           MOVE SPACES TO YEAR-LABEL-FOUND.
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+           UNTIL TABLE-IDX > YEAR-COUNT
+               IF YEAR-ENTRY-NUM(TABLE-IDX) = YEAR-NUM
+                   MOVE YEAR-ENTRY-LABEL(TABLE-IDX) TO YEAR-LABEL-FOUND
+                   MOVE "Y" TO YEAR-FOUND-SW
+               END-IF
+           END-PERFORM.
