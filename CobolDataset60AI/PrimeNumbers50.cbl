@@ -5,20 +5,26 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM           PIC 99 VALUE 2.
-       01 I             PIC 99.
-       01 QUOTIENT      PIC 99.
-       01 PRODUCT       PIC 99.
+       01 CEILING1      PIC 9(5).
+       01 NUM           PIC 9(5) VALUE 2.
+       01 I             PIC 9(5).
+       01 SQRT-BOUND    PIC 9(5).
+       01 QUOTIENT      PIC 9(5).
+       01 PRODUCT       PIC 9(9).
        01 IS-PRIME      PIC X VALUE 'Y'.
 
        PROCEDURE DIVISION.
-           DISPLAY "First 50 prime numbers are:"
+           DISPLAY "Find primes up to: " WITH NO ADVANCING.
+           ACCEPT CEILING1.
 
-           PERFORM UNTIL NUM > 50
+           DISPLAY "Prime numbers up to " CEILING1 " are:"
+
+           PERFORM UNTIL NUM > CEILING1
                MOVE 'Y' TO IS-PRIME
                MOVE 2 TO I
+               COMPUTE SQRT-BOUND = FUNCTION INTEGER(FUNCTION SQRT(NUM))
 
-               PERFORM UNTIL I > NUM / 2
+               PERFORM UNTIL I > SQRT-BOUND
                    COMPUTE QUOTIENT = NUM / I
                    COMPUTE PRODUCT = QUOTIENT * I
                    IF PRODUCT = NUM
