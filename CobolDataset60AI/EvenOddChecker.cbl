@@ -1,13 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EvenOddChecker.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-IN-FILE ASSIGN TO "EVENIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-IN-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-IN-FILE.
+       01 BATCH-IN-RECORD PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 N           PIC S9(5) VALUE 0.
-       01 REM         PIC 9 VALUE 0.
+       01 RUN-MODE       PIC X VALUE "S".
+       01 N              PIC S9(5) VALUE 0.
+       01 REM            PIC 9 VALUE 0.
+       01 EVEN-COUNT     PIC 999 VALUE 0.
+       01 ODD-COUNT      PIC 999 VALUE 0.
+       01 BATCH-IN-STATUS PIC X(2) VALUE "00".
+       01 BATCH-EOF-SW    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           PERFORM CHECK-EVEN-ODD.
+           DISPLAY "Mode - (S)ingle or (B)atch list: " WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           IF RUN-MODE = "B" OR RUN-MODE = "b"
+               PERFORM CHECK-EVEN-ODD-BATCH
+           ELSE
+               PERFORM CHECK-EVEN-ODD
+           END-IF.
+
            STOP RUN.
 
        CHECK-EVEN-ODD.
@@ -22,3 +46,41 @@
                DISPLAY "Odd"
            END-IF.
            EXIT.
+
+       CHECK-EVEN-ODD-BATCH.
+           MOVE 0 TO EVEN-COUNT.
+           MOVE 0 TO ODD-COUNT.
+           MOVE "N" TO BATCH-EOF-SW.
+
+           OPEN INPUT BATCH-IN-FILE.
+           IF BATCH-IN-STATUS NOT = "00"
+               DISPLAY "Cannot open EVENIN.DAT - status "
+                   BATCH-IN-STATUS
+           ELSE
+               PERFORM UNTIL BATCH-EOF-SW = "Y"
+                   READ BATCH-IN-FILE
+                       AT END
+                           MOVE "Y" TO BATCH-EOF-SW
+                       NOT AT END
+                           PERFORM CHECK-ONE-BATCH-NUMBER
+                   END-READ
+               END-PERFORM
+
+               CLOSE BATCH-IN-FILE
+
+               DISPLAY "Even count: " EVEN-COUNT
+               DISPLAY "Odd count: " ODD-COUNT
+           END-IF.
+           EXIT.
+
+       CHECK-ONE-BATCH-NUMBER.
+           COMPUTE N = FUNCTION NUMVAL(BATCH-IN-RECORD).
+           COMPUTE REM = FUNCTION MOD(N, 2).
+           IF REM = 0
+               DISPLAY N " Even"
+               ADD 1 TO EVEN-COUNT
+           ELSE
+               DISPLAY N " Odd"
+               ADD 1 TO ODD-COUNT
+           END-IF.
+           EXIT.
