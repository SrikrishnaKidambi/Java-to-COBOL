@@ -5,13 +5,20 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 N-TEXT        PIC X(3).
        01 N             PIC 999.
        01 I             PIC 999 VALUE 1.
        01 SUM1           PIC 99999 VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter N: " WITH NO ADVANCING.
-           ACCEPT N.
+           DISPLAY "Enter N (blank = 10): " WITH NO ADVANCING.
+           ACCEPT N-TEXT.
+
+           IF N-TEXT = SPACES
+               MOVE 10 TO N
+           ELSE
+               MOVE N-TEXT TO N
+           END-IF.
 
            PERFORM UNTIL I > N
                ADD I TO SUM1
