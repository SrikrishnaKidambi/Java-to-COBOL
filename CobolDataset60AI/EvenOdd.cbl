@@ -3,10 +3,28 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 RUN-MODE   PIC X VALUE "C".
        01 NUM        PIC S9(5) VALUE 0.
        01 REM        PIC 9 VALUE 0.
+       01 LOW1       PIC S9(5) VALUE 0.
+       01 HIGH1      PIC S9(5) VALUE 0.
+       01 PARITY-WANTED  PIC X VALUE "E".
+       01 I          PIC S9(5) VALUE 0.
 
        PROCEDURE DIVISION.
+           DISPLAY "Check single value or list a range? (C/L): "
+               WITH NO ADVANCING.
+           ACCEPT RUN-MODE.
+
+           IF RUN-MODE = "L" OR RUN-MODE = "l"
+               PERFORM LIST-RANGE
+           ELSE
+               PERFORM CHECK-SINGLE-VALUE
+           END-IF.
+
+           STOP RUN.
+
+       CHECK-SINGLE-VALUE.
            DISPLAY "Enter a number: " WITH NO ADVANCING.
            ACCEPT NUM.
 
@@ -17,5 +35,33 @@
            ELSE
                DISPLAY "Odd number"
            END-IF.
+           EXIT.
 
-           STOP RUN.
+       LIST-RANGE.
+           DISPLAY "List even or odd numbers? (E/O): "
+               WITH NO ADVANCING.
+           ACCEPT PARITY-WANTED.
+           DISPLAY "Enter low value: " WITH NO ADVANCING.
+           ACCEPT LOW1.
+           DISPLAY "Enter high value: " WITH NO ADVANCING.
+           ACCEPT HIGH1.
+
+           IF PARITY-WANTED = "O" OR PARITY-WANTED = "o"
+               DISPLAY "Odd numbers from " LOW1 " to " HIGH1 " are: "
+           ELSE
+               DISPLAY "Even numbers from " LOW1 " to " HIGH1 " are: "
+           END-IF.
+
+           PERFORM VARYING I FROM LOW1 BY 1 UNTIL I > HIGH1
+               COMPUTE REM = FUNCTION MOD(I, 2)
+               IF PARITY-WANTED = "O" OR PARITY-WANTED = "o"
+                   IF REM NOT = 0
+                       DISPLAY I
+                   END-IF
+               ELSE
+                   IF REM = 0
+                       DISPLAY I
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
