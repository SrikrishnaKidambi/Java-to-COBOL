@@ -6,22 +6,58 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 FIRST-NAME       PIC X(20).
+       01 MIDDLE-NAME       PIC X(20).
        01 LAST-NAME        PIC X(20).
+       01 SUFFIX            PIC X(10).
        01 FULL-NAME        PIC X(50).
+       01 NAME-BUILD        PIC X(50).
 
        PROCEDURE DIVISION.
            DISPLAY "Enter first name: " WITH NO ADVANCING.
            ACCEPT FIRST-NAME.
+           DISPLAY "Enter middle name (blank if none): "
+           WITH NO ADVANCING.
+           ACCEPT MIDDLE-NAME.
            DISPLAY "Enter last name: " WITH NO ADVANCING.
            ACCEPT LAST-NAME.
+           DISPLAY "Enter suffix (blank if none): " WITH NO ADVANCING.
+           ACCEPT SUFFIX.
 
+           MOVE SPACES TO NAME-BUILD.
+           MOVE FIRST-NAME TO NAME-BUILD.
+
+           IF MIDDLE-NAME NOT = SPACES
+               MOVE NAME-BUILD TO FULL-NAME
+               MOVE SPACES TO NAME-BUILD
+               STRING
+                   FUNCTION TRIM(FULL-NAME) DELIMITED BY SIZE
+                   " "          DELIMITED BY SIZE
+                   MIDDLE-NAME  DELIMITED BY SPACE
+                   INTO NAME-BUILD
+               END-STRING
+           END-IF.
+
+           MOVE NAME-BUILD TO FULL-NAME.
+           MOVE SPACES TO NAME-BUILD.
            STRING
-               FIRST-NAME   DELIMITED BY SPACE
+               FUNCTION TRIM(FULL-NAME) DELIMITED BY SIZE
                " "          DELIMITED BY SIZE
                LAST-NAME    DELIMITED BY SPACE
-               INTO FULL-NAME
+               INTO NAME-BUILD
            END-STRING.
 
+           IF SUFFIX NOT = SPACES
+               MOVE NAME-BUILD TO FULL-NAME
+               MOVE SPACES TO NAME-BUILD
+               STRING
+                   FUNCTION TRIM(FULL-NAME) DELIMITED BY SIZE
+                   ", "      DELIMITED BY SIZE
+                   SUFFIX    DELIMITED BY SPACE
+                   INTO NAME-BUILD
+               END-STRING
+           END-IF.
+
+           MOVE NAME-BUILD TO FULL-NAME.
            DISPLAY "Full name: " FULL-NAME.
 
            STOP RUN.
