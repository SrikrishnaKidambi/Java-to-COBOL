@@ -3,14 +3,21 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 CALENDAR-DATE     PIC 9(8).
+       01 DATE-DAYS         PIC 9(8) COMP.
        01 DAY-NUMBER        PIC 9.
        01 DAY-NAME          PIC X(10).
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter day number (1-7): " WITH NO ADVANCING.
-           ACCEPT DAY-NUMBER.
+           DISPLAY "Enter date (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT CALENDAR-DATE.
+
+           COMPUTE DATE-DAYS = FUNCTION INTEGER-OF-DATE(CALENDAR-DATE).
+           COMPUTE DAY-NUMBER = FUNCTION MOD(DATE-DAYS, 7).
 
            EVALUATE DAY-NUMBER
+               WHEN 0
+                   MOVE "Sunday" TO DAY-NAME
                WHEN 1
                    MOVE "Monday" TO DAY-NAME
                WHEN 2
@@ -23,8 +30,6 @@
                    MOVE "Friday" TO DAY-NAME
                WHEN 6
                    MOVE "Saturday" TO DAY-NAME
-               WHEN 7
-                   MOVE "Sunday" TO DAY-NAME
                WHEN OTHER
                    MOVE "Invalid" TO DAY-NAME
            END-EVALUATE.
