@@ -6,6 +6,9 @@
        01 A        PIC S9(5) VALUE 0.
        01 B        PIC S9(5) VALUE 0.
        01 C        PIC S9(5) VALUE 0.
+       01 LARGEST  PIC S9(5) VALUE 0.
+       01 MIDDLE   PIC S9(5) VALUE 0.
+       01 SMALLEST PIC S9(5) VALUE 0.
 
        PROCEDURE DIVISION.
            DISPLAY "Enter three numbers (A B C): " WITH NO ADVANCING.
@@ -14,11 +17,36 @@
            ACCEPT C.
 
            IF A >= B AND A >= C THEN
-               DISPLAY A " is largest"
+               MOVE A TO LARGEST
+               IF B >= C
+                   MOVE B TO MIDDLE
+                   MOVE C TO SMALLEST
+               ELSE
+                   MOVE C TO MIDDLE
+                   MOVE B TO SMALLEST
+               END-IF
            ELSE IF B >= A AND B >= C THEN
-               DISPLAY B " is largest"
+               MOVE B TO LARGEST
+               IF A >= C
+                   MOVE A TO MIDDLE
+                   MOVE C TO SMALLEST
+               ELSE
+                   MOVE C TO MIDDLE
+                   MOVE A TO SMALLEST
+               END-IF
            ELSE
-               DISPLAY C " is largest"
+               MOVE C TO LARGEST
+               IF A >= B
+                   MOVE A TO MIDDLE
+                   MOVE B TO SMALLEST
+               ELSE
+                   MOVE B TO MIDDLE
+                   MOVE A TO SMALLEST
+               END-IF
            END-IF.
 
+           DISPLAY LARGEST " is largest".
+           DISPLAY MIDDLE " is middle".
+           DISPLAY SMALLEST " is smallest".
+
            STOP RUN.
