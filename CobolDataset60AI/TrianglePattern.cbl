@@ -6,18 +6,56 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 ROWS        PIC 99.
+       01 SHAPE-CODE  PIC 9.
        01 I           PIC 99 VALUE 1.
        01 J           PIC 99 VALUE 1.
+       01 SPACE-COUNT PIC 99 VALUE 0.
 
        PROCEDURE DIVISION.
+           DISPLAY "Shape - 1:Right triangle 2:Inverted 3:Pyramid: "
+           WITH NO ADVANCING.
+           ACCEPT SHAPE-CODE.
+
            DISPLAY "Enter number of rows: " WITH NO ADVANCING.
            ACCEPT ROWS.
 
+           EVALUATE SHAPE-CODE
+               WHEN 1
+                   PERFORM SHOW-RIGHT-TRIANGLE
+               WHEN 2
+                   PERFORM SHOW-INVERTED-TRIANGLE
+               WHEN 3
+                   PERFORM SHOW-PYRAMID
+               WHEN OTHER
+                   DISPLAY "Invalid shape selection"
+           END-EVALUATE.
+
+           STOP RUN.
+
+       SHOW-RIGHT-TRIANGLE.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > I
                    DISPLAY "* " WITH NO ADVANCING
                END-PERFORM
                DISPLAY " "
-           END-PERFORM
+           END-PERFORM.
 
-           STOP RUN.
+       SHOW-INVERTED-TRIANGLE.
+           PERFORM VARYING I FROM ROWS BY -1 UNTIL I < 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > I
+                   DISPLAY "* " WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM.
+
+       SHOW-PYRAMID.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ROWS
+               COMPUTE SPACE-COUNT = ROWS - I
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > SPACE-COUNT
+                   DISPLAY "  " WITH NO ADVANCING
+               END-PERFORM
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > I
+                   DISPLAY "* " WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM.
