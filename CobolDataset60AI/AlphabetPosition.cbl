@@ -5,16 +5,27 @@
        WORKING-STORAGE SECTION.
        01 CHAR-INPUT           PIC X.
        01 CHAR-CODE            PIC 9(3) COMP.
-       01 A-CODE               PIC 9(3) COMP VALUE 97.
+       01 A-CODE               PIC 9(3) COMP.
        01 POSITION1             PIC 9(3).
 
        PROCEDURE DIVISION.
-       DISPLAY "Enter a lowercase letter: " WITH NO ADVANCING.
+       DISPLAY "Enter a letter: " WITH NO ADVANCING.
        ACCEPT CHAR-INPUT.
 
-       COMPUTE CHAR-CODE = FUNCTION ORD(CHAR-INPUT).
-       COMPUTE POSITION1 = CHAR-CODE - A-CODE + 1.
-
-       DISPLAY "Position in alphabet: " POSITION1.
+       IF CHAR-INPUT >= "a" AND CHAR-INPUT <= "z"
+           MOVE 97 TO A-CODE
+           COMPUTE CHAR-CODE = FUNCTION ORD(CHAR-INPUT)
+           COMPUTE POSITION1 = CHAR-CODE - A-CODE + 1
+           DISPLAY "Position in alphabet: " POSITION1
+       ELSE
+           IF CHAR-INPUT >= "A" AND CHAR-INPUT <= "Z"
+               MOVE 65 TO A-CODE
+               COMPUTE CHAR-CODE = FUNCTION ORD(CHAR-INPUT)
+               COMPUTE POSITION1 = CHAR-CODE - A-CODE + 1
+               DISPLAY "Position in alphabet: " POSITION1
+           ELSE
+               DISPLAY "Not a letter"
+           END-IF
+       END-IF.
 
        STOP RUN.
