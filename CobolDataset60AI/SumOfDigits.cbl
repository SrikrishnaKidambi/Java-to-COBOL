@@ -5,20 +5,18 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM             PIC 9(5).
-       01 REM             PIC 9.
-       01 SUM1             PIC 9(5) VALUE 0.
+       01 NUM             PIC S9(6).
+       COPY "DGTBRKWS.CPY".
 
        PROCEDURE DIVISION.
            DISPLAY "Enter a number: " WITH NO ADVANCING.
            ACCEPT NUM.
+           MOVE NUM TO DGB-NUM.
 
-           PERFORM UNTIL NUM = 0
-               COMPUTE REM = FUNCTION MOD(NUM, 10)
-               ADD REM TO SUM1
-               COMPUTE NUM = NUM / 10
-           END-PERFORM
+           PERFORM DIGIT-BREAKDOWN.
 
-           DISPLAY "Sum of digits: " SUM1.
+           DISPLAY "Sum of digits: " DGB-SUM.
 
            STOP RUN.
+
+       COPY "DGTBRKPR.CPY".
