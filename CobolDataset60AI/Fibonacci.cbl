@@ -1,27 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fibonacci.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-OUT-FILE ASSIGN TO "FIBSERIE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FIB-OUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIB-OUT-FILE.
+       01 FIB-OUT-RECORD   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 N         PIC 9(3) VALUE 0.
        01 A         PIC 9(6) VALUE 0.
        01 B         PIC 9(6) VALUE 1.
        01 NEXT1      PIC 9(6) VALUE 0.
        01 I         PIC 9(3) VALUE 1.
+       01 SEED-A-TEXT    PIC X(6).
+       01 SEED-B-TEXT    PIC X(6).
+       01 FIB-OUT-STATUS  PIC X(2) VALUE "00".
+       01 TERM-TEXT       PIC X(6).
+       01 LINE-BUILD      PIC X(80).
 
        PROCEDURE DIVISION.
            DISPLAY "Enter number of terms: " WITH NO ADVANCING.
            ACCEPT N.
+           DISPLAY "Enter starting value A (blank = 0): "
+               WITH NO ADVANCING.
+           ACCEPT SEED-A-TEXT.
+           DISPLAY "Enter starting value B (blank = 1): "
+               WITH NO ADVANCING.
+           ACCEPT SEED-B-TEXT.
+
+           IF SEED-A-TEXT = SPACES
+               MOVE 0 TO A
+           ELSE
+               MOVE SEED-A-TEXT TO A
+           END-IF.
+
+           IF SEED-B-TEXT = SPACES
+               MOVE 1 TO B
+           ELSE
+               MOVE SEED-B-TEXT TO B
+           END-IF.
+
+           OPEN EXTEND FIB-OUT-FILE.
+           IF FIB-OUT-STATUS = "35"
+               OPEN OUTPUT FIB-OUT-FILE
+           END-IF.
 
            DISPLAY "Fibonacci Series: " WITH NO ADVANCING.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
                DISPLAY A WITH NO ADVANCING
                DISPLAY " " WITH NO ADVANCING
+
+               MOVE A TO TERM-TEXT
+               MOVE SPACES TO LINE-BUILD
+               STRING FUNCTION TRIM(TERM-TEXT) DELIMITED BY SIZE
+                   INTO LINE-BUILD
+               END-STRING
+               MOVE LINE-BUILD TO FIB-OUT-RECORD
+               WRITE FIB-OUT-RECORD
+
                COMPUTE NEXT1 = A + B
                MOVE B TO A
                MOVE NEXT1 TO B
            END-PERFORM.
 
+           CLOSE FIB-OUT-FILE.
+
            DISPLAY " ".
            STOP RUN.
