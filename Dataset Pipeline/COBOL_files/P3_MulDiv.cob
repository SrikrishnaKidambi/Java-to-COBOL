@@ -29,8 +29,12 @@
        ACCEPT b_main
        MULTIPLY a_main BY b_main GIVING TEMP_0
        DISPLAY TEMP_0
+       IF b_main = 0
+       DISPLAY "cannot divide by zero"
+       ELSE
        DIVIDE a_main BY b_main GIVING TEMP_1
        DISPLAY TEMP_1
+       END-IF
        EXIT.
 
 
