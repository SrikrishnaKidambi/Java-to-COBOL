@@ -2,8 +2,28 @@
        PROGRAM-ID. CodingNinjas_Java_DSA_MergeSortedArrays.
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARR-IN-FILE ASSIGN TO "MERGEIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARR-IN-STATUS.
+           SELECT ARR-OUT-FILE ASSIGN TO "MERGEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARR-OUT-STATUS.
+
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARR-IN-FILE.
+       01 ARR-IN-RECORD    PIC X(200).
+       FD  ARR-OUT-FILE.
+       01 ARR-OUT-RECORD   PIC X(200).
+
+
        WORKING-STORAGE SECTION.
+       01  ARR-IN-STATUS   PIC X(2) VALUE "00".
+       01  ARR-OUT-STATUS  PIC X(2) VALUE "00".
       * Variables for Scope:METHOD_MERGE_CLASS_MERGESORTEDARRAYS_GLOBAL
        01  ARR1_MERGE_-ARRAY.
            05  arr1_merge   PIC S9(5) OCCURS 100 TIMES.
@@ -13,13 +33,24 @@
        01  i_merge         PIC S9(5).
        01  j_merge         PIC S9(5).
        01  k_merge         PIC S9(5).
+       01  len1_merge      PIC S9(5).
+       01  len2_merge      PIC S9(5).
+       01  total_merge     PIC S9(5).
        01  arr3_merge-ARRAY.
-           05  arr3_merge   PIC S9(5) OCCURS 12 TIMES.
+           05  arr3_merge   PIC S9(5) OCCURS 200 TIMES.
        01 TEMP_0 PIC S9(9).
        01 TEMP_1 PIC S9(9).
        01 TEMP_2 PIC S9(9).
        01 TEMP_3 PIC S9(9).
        01 TEMP_4 PIC S9(9).
+      * Working fields for parsing a space-separated number line
+       01  LINE-BUF-MERGE  PIC X(200).
+       01  LINE-LEN-MERGE  PIC 999.
+       01  CHAR-IDX-MERGE  PIC 999.
+       01  CHAR-MERGE      PIC X.
+       01  NUM-BUF-MERGE   PIC X(10).
+       01  NUM-LEN-MERGE   PIC 99.
+       01  OUT-NUM-MERGE   PIC -(4)9.
 
 
        PROCEDURE DIVISION.
@@ -30,33 +61,137 @@
            STOP RUN.
 
 
+       MAIN-PARA.
+       PERFORM LOAD-ARRAYS-PARA THRU LOAD-ARRAYS-EXIT
+       PERFORM merge-PARA
+       PERFORM WRITE-RESULT-PARA
+       EXIT.
+
+
+       LOAD-ARRAYS-PARA.
+       MOVE 0 TO len1_merge
+       MOVE 0 TO len2_merge
+       OPEN INPUT ARR-IN-FILE
+       IF ARR-IN-STATUS NOT = "00"
+       DISPLAY "Cannot open MERGEIN.DAT - status " ARR-IN-STATUS
+       ELSE
+       READ ARR-IN-FILE INTO LINE-BUF-MERGE
+       AT END
+       DISPLAY "MERGEIN.DAT has no first array line"
+       NOT AT END
+       PERFORM PARSE-LINE-INTO-ARR1-PARA
+       READ ARR-IN-FILE INTO LINE-BUF-MERGE
+       AT END
+       DISPLAY "MERGEIN.DAT has no second array line"
+       NOT AT END
+       PERFORM PARSE-LINE-INTO-ARR2-PARA
+       END-READ
+       END-READ
+       CLOSE ARR-IN-FILE
+       END-IF
+       LOAD-ARRAYS-EXIT.
+       EXIT.
+
+
+       PARSE-LINE-INTO-ARR1-PARA.
+       COMPUTE LINE-LEN-MERGE = FUNCTION LENGTH
+           (FUNCTION TRIM(LINE-BUF-MERGE))
+       MOVE SPACES TO NUM-BUF-MERGE
+       MOVE 0 TO NUM-LEN-MERGE
+       PERFORM VARYING CHAR-IDX-MERGE FROM 1 BY 1
+               UNTIL CHAR-IDX-MERGE > LINE-LEN-MERGE
+       MOVE LINE-BUF-MERGE(CHAR-IDX-MERGE:1) TO CHAR-MERGE
+       IF CHAR-MERGE = SPACE
+       IF NUM-LEN-MERGE > 0
+       ADD 1 TO len1_merge
+       COMPUTE arr1_merge(len1_merge) = FUNCTION NUMVAL(NUM-BUF-MERGE)
+       MOVE SPACES TO NUM-BUF-MERGE
+       MOVE 0 TO NUM-LEN-MERGE
+       END-IF
+       ELSE
+       ADD 1 TO NUM-LEN-MERGE
+       MOVE CHAR-MERGE TO NUM-BUF-MERGE(NUM-LEN-MERGE:1)
+       END-IF
+       END-PERFORM
+       IF NUM-LEN-MERGE > 0
+       ADD 1 TO len1_merge
+       COMPUTE arr1_merge(len1_merge) = FUNCTION NUMVAL(NUM-BUF-MERGE)
+       END-IF
+       EXIT.
+
+
+       PARSE-LINE-INTO-ARR2-PARA.
+       COMPUTE LINE-LEN-MERGE = FUNCTION LENGTH
+           (FUNCTION TRIM(LINE-BUF-MERGE))
+       MOVE SPACES TO NUM-BUF-MERGE
+       MOVE 0 TO NUM-LEN-MERGE
+       PERFORM VARYING CHAR-IDX-MERGE FROM 1 BY 1
+               UNTIL CHAR-IDX-MERGE > LINE-LEN-MERGE
+       MOVE LINE-BUF-MERGE(CHAR-IDX-MERGE:1) TO CHAR-MERGE
+       IF CHAR-MERGE = SPACE
+       IF NUM-LEN-MERGE > 0
+       ADD 1 TO len2_merge
+       COMPUTE arr2_merge(len2_merge) = FUNCTION NUMVAL(NUM-BUF-MERGE)
+       MOVE SPACES TO NUM-BUF-MERGE
+       MOVE 0 TO NUM-LEN-MERGE
+       END-IF
+       ELSE
+       ADD 1 TO NUM-LEN-MERGE
+       MOVE CHAR-MERGE TO NUM-BUF-MERGE(NUM-LEN-MERGE:1)
+       END-IF
+       END-PERFORM
+       IF NUM-LEN-MERGE > 0
+       ADD 1 TO len2_merge
+       COMPUTE arr2_merge(len2_merge) = FUNCTION NUMVAL(NUM-BUF-MERGE)
+       END-IF
+       EXIT.
+
+
        merge-PARA.
-      * Your code goes here
-       COMPUTE TEMP_0 = (arr1_merge.length + arr2_merge.length)
-       PERFORM VARYING k_merge FROM 0 BY 1 UNTIL NOT (k_merge < TEMP_0)
-       IF i_merge >= arr1_merge.length
-       COMPUTE TEMP_1 = j_merge + 1
-       COMPUTE arr3_merge(k_merge + 1) = TEMP_1
+       MOVE 0 TO i_merge
+       MOVE 0 TO j_merge
+       COMPUTE total_merge = len1_merge + len2_merge
+       PERFORM VARYING k_merge FROM 0 BY 1
+               UNTIL NOT (k_merge < total_merge)
+       IF i_merge >= len1_merge
+       MOVE arr2_merge(j_merge + 1) TO arr3_merge(k_merge + 1)
        ADD 1 TO j_merge
        ELSE
-       IF j_merge >= arr2_merge.length
-       COMPUTE TEMP_2 = i_merge + 1
-       COMPUTE arr3_merge(k_merge + 1) = TEMP_2
+       IF j_merge >= len2_merge
+       MOVE arr1_merge(i_merge + 1) TO arr3_merge(k_merge + 1)
        ADD 1 TO i_merge
        ELSE
-       IF arr1_merge[i_merge] < arr2_merge[j_merge]
-       COMPUTE TEMP_3 = i_merge + 1
-       COMPUTE arr3_merge(k_merge + 1) = TEMP_3
+       IF arr1_merge(i_merge + 1) < arr2_merge(j_merge + 1)
+       MOVE arr1_merge(i_merge + 1) TO arr3_merge(k_merge + 1)
        ADD 1 TO i_merge
        ELSE
-       COMPUTE TEMP_4 = j_merge + 1
-       COMPUTE arr3_merge(k_merge + 1) = TEMP_4
+       MOVE arr2_merge(j_merge + 1) TO arr3_merge(k_merge + 1)
        ADD 1 TO j_merge
        END-IF
        END-IF
        END-IF
-       COMPUTE TEMP_0 = (arr1_merge.length + arr2_merge.length)
        END-PERFORM
        EXIT.
 
 
+       WRITE-RESULT-PARA.
+       OPEN OUTPUT ARR-OUT-FILE
+       MOVE SPACES TO ARR-OUT-RECORD
+       MOVE total_merge TO OUT-NUM-MERGE
+       STRING FUNCTION TRIM(OUT-NUM-MERGE) DELIMITED BY SIZE
+           INTO ARR-OUT-RECORD
+       END-STRING
+       WRITE ARR-OUT-RECORD
+       PERFORM VARYING k_merge FROM 1 BY 1 UNTIL k_merge > total_merge
+       DISPLAY arr3_merge(k_merge) WITH NO ADVANCING
+       DISPLAY " " WITH NO ADVANCING
+       MOVE SPACES TO ARR-OUT-RECORD
+       MOVE arr3_merge(k_merge) TO OUT-NUM-MERGE
+       STRING FUNCTION TRIM(OUT-NUM-MERGE) DELIMITED BY SIZE
+           INTO ARR-OUT-RECORD
+       END-STRING
+       WRITE ARR-OUT-RECORD
+       END-PERFORM
+       DISPLAY " "
+       CLOSE ARR-OUT-FILE
+       EXIT.
