@@ -23,6 +23,12 @@
 
 
        MAIN-PARA.
+       DISPLAY "Enter first number: " WITH NO ADVANCING
+       ACCEPT a_main
+       DISPLAY "Enter second number: " WITH NO ADVANCING
+       ACCEPT b_main
+       DISPLAY "Enter third number: " WITH NO ADVANCING
+       ACCEPT c_main
        MOVE a_main TO max_main
        IF b_main > max_main
        MOVE b_main TO max_main
