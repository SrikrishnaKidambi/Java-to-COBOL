@@ -22,9 +22,14 @@
 
 
        MAIN-PARA.
-       MOVE 10 TO a_main
-       MOVE 25 TO b_main
-       COMPUTE max_main = b_main
+       DISPLAY "Enter first number: " WITH NO ADVANCING
+       ACCEPT a_main
+       DISPLAY "Enter second number: " WITH NO ADVANCING
+       ACCEPT b_main
+       MOVE a_main TO max_main
+       IF b_main > max_main
+       MOVE b_main TO max_main
+       END-IF
        DISPLAY max_main
        EXIT.
 
