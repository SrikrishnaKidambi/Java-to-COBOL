@@ -12,6 +12,8 @@
            05  arr_main     PIC S9(5) OCCURS 100 TIMES.
        01  pos_main        PIC S9(5).
        01  neg_main        PIC S9(5).
+       01  zero_main       PIC S9(5).
+       01  len_main        PIC S9(5).
       * Variables for Scope:FOR_BLOCK_METHOD_MAIN_CLASS_PROGRAM62_COUNTPOSNEG_GLOBAL
        01  i_main          PIC S9(5).
 
@@ -25,14 +27,23 @@
 
 
        MAIN-PARA.
+       DISPLAY "How many values? " WITH NO ADVANCING
+       ACCEPT len_main
+       PERFORM VARYING i_main FROM 1 BY 1 UNTIL i_main > len_main
+       DISPLAY "Enter value " i_main ": " WITH NO ADVANCING
+       ACCEPT arr_main(i_main)
+       END-PERFORM
        MOVE 0 TO pos_main
        MOVE 0 TO neg_main
-       PERFORM VARYING i_main FROM 0 BY 1 UNTIL NOT (i_main < arr_main.length)
-       IF arr_main[i_main] > 0
+       MOVE 0 TO zero_main
+       PERFORM VARYING i_main FROM 1 BY 1 UNTIL i_main > len_main
+       IF arr_main(i_main) > 0
        ADD 1 TO pos_main
        ELSE
-       IF arr_main[i_main] < 0
+       IF arr_main(i_main) < 0
        ADD 1 TO neg_main
+       ELSE
+       ADD 1 TO zero_main
        END-IF
        END-IF
        END-PERFORM
@@ -40,6 +51,6 @@
        DISPLAY pos_main
        DISPLAY "Negative = "
        DISPLAY neg_main
+       DISPLAY "Zero = "
+       DISPLAY zero_main
        EXIT.
-
-
