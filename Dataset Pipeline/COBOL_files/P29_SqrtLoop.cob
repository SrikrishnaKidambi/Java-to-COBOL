@@ -9,6 +9,8 @@
            05  args_main    PIC X(100) OCCURS 100 TIMES.
       * Variables for Scope:FOR_BLOCK_METHOD_MAIN_CLASS_P29_SQRTLOOP_GLOBAL
        01  i_main          PIC S9(5).
+       01  upper_main      PIC S9(5).
+       01  sqrt_main       PIC S9(3)V9(4).
 
 
        PROCEDURE DIVISION.
@@ -20,9 +22,11 @@
 
 
        MAIN-PARA.
-       PERFORM VARYING i_main FROM 1 BY 1 UNTIL NOT (i_main <= 5)
-       DISPLAY Math.sqrt(i_main)
+       DISPLAY "Show square roots from 1 to: " WITH NO ADVANCING
+       ACCEPT upper_main
+       PERFORM VARYING i_main FROM 1 BY 1
+               UNTIL NOT (i_main <= upper_main)
+       COMPUTE sqrt_main = FUNCTION SQRT(i_main)
+       DISPLAY i_main " -> " sqrt_main
        END-PERFORM
        EXIT.
-
-
