@@ -9,8 +9,10 @@
            05  args_main    PIC X(100) OCCURS 100 TIMES.
       * Variables for Scope:BLOCK_METHOD_MAIN_CLASS_PROGRAM46_SUMEVENODD_GLOBAL
        01  i_main          PIC S9(5).
-       01  evenSum_main    PIC S9(5).
-       01  oddSum_main     PIC S9(5).
+       01  limit_main      PIC S9(5).
+       01  evenSum_main    PIC S9(7).
+       01  oddSum_main     PIC S9(7).
+       01  average_main    PIC S9(5)V99.
        01 TEMP_0 PIC S9(9).
 
 
@@ -23,8 +25,12 @@
 
 
        MAIN-PARA.
+       DISPLAY "Sum even/odd numbers from 1 to: " WITH NO ADVANCING
+       ACCEPT limit_main
+       MOVE 0 TO evenSum_main
+       MOVE 0 TO oddSum_main
        MOVE 1 TO i_main
-       PERFORM UNTIL NOT (i_main <= 20)
+       PERFORM UNTIL NOT (i_main <= limit_main)
        DIVIDE i_main BY 2 GIVING TEMP_0 REMAINDER TEMP_0
        IF TEMP_0 = 0
        ADD evenSum_main TO i_main GIVING evenSum_main
@@ -35,6 +41,10 @@
        END-PERFORM
        DISPLAY evenSum_main
        DISPLAY oddSum_main
+       IF limit_main = 0
+       DISPLAY "cannot compute average"
+       ELSE
+       COMPUTE average_main = (evenSum_main + oddSum_main) / limit_main
+       DISPLAY "Average = " average_main
+       END-IF
        EXIT.
-
-
