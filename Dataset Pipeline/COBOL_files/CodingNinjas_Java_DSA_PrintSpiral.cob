@@ -2,11 +2,30 @@
        PROGRAM-ID. CodingNinjas_Java_DSA_PrintSpiral.
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-FILE ASSIGN TO "SPIRALMX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MATRIX-FILE-STATUS.
+
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MATRIX-FILE.
+       01 MATRIX-RECORD   PIC X(200).
+
+
        WORKING-STORAGE SECTION.
+       01  MATRIX-FILE-STATUS  PIC X(2) VALUE "00".
       * Variables for Scope:METHOD_SPIRALPRINT_CLASS_PRINTSPRIAL_GLOBAL
        01  MATRIX_SPIRALPRINT_-ARRAY.
            05  matrix_spiralPrint PIC S9(5) OCCURS 100 TIMES.
+       01  rows_spiralPrint   PIC S9(5).
+       01  cols_spiralPrint   PIC S9(5).
+       01  row_spiralPrint    PIC S9(5).
+       01  col_spiralPrint    PIC S9(5).
+       01  idx_spiralPrint    PIC S9(5).
       * Variables for Scope:BLOCK_IF_BLOCK_METHOD_SPIRALPRINT_CLASS_PRINTSPRIAL_GLOBAL
        01  rstart_spiralPrint PIC S9(5).
        01  rend_spiralPrint PIC S9(5).
@@ -15,80 +34,136 @@
        01  count_spiralPrint PIC S9(5).
       * Variables for Scope:FOR_BLOCK_WHILE_BLOCK_IF_BLOCK_METHOD_SPIRALPRINT_CLASS_PRINTSPRIAL_GLOBAL
        01  i_spiralPrint   PIC S9(5).
-       01 TEMP_0 PIC S9(9).
-       01 TEMP_1 PIC S9(9).
-       01 TEMP_2 PIC S9(9).
-       01 TEMP_3 PIC S9(9).
-       01 TEMP_4 PIC S9(9).
-       01 TEMP_5 PIC S9(9).
-       01 TEMP_6 PIC S9(9).
-       01 TEMP_7 PIC S9(9).
-       01 TEMP_8 PIC S9(9).
-       01 TEMP_9 PIC S9(9).
-       01 TEMP_10 PIC S9(9).
+      * Working fields for parsing a space-separated matrix row
+       01  LINE-LEN-SPIRAL   PIC 999.
+       01  CHAR-IDX-SPIRAL   PIC 999.
+       01  CHAR-SPIRAL       PIC X.
+       01  NUM-BUF-SPIRAL    PIC X(10).
+       01  NUM-LEN-SPIRAL    PIC 99.
 
 
        PROCEDURE DIVISION.
 
 
        ENTRY-PARA.
-           PERFORM MAIN-PARA
+           PERFORM LOAD-MATRIX-PARA
+           PERFORM spiralPrint-PARA
            STOP RUN.
 
 
+       LOAD-MATRIX-PARA.
+       MOVE 0 TO rows_spiralPrint
+       MOVE 0 TO cols_spiralPrint
+       OPEN INPUT MATRIX-FILE
+       IF MATRIX-FILE-STATUS NOT = "00"
+       DISPLAY "Cannot open SPIRALMX.DAT - status " MATRIX-FILE-STATUS
+       ELSE
+       READ MATRIX-FILE INTO MATRIX-RECORD
+       AT END
+       DISPLAY "SPIRALMX.DAT has no header line"
+       NOT AT END
+       UNSTRING MATRIX-RECORD DELIMITED BY ALL SPACE
+           INTO rows_spiralPrint cols_spiralPrint
+       PERFORM VARYING row_spiralPrint FROM 1 BY 1
+               UNTIL row_spiralPrint > rows_spiralPrint
+       READ MATRIX-FILE INTO MATRIX-RECORD
+       AT END
+       MOVE rows_spiralPrint TO row_spiralPrint
+       NOT AT END
+       PERFORM PARSE-MATRIX-ROW-PARA
+       END-READ
+       END-PERFORM
+       END-READ
+       CLOSE MATRIX-FILE
+       END-IF
+       EXIT.
+
+
+       PARSE-MATRIX-ROW-PARA.
+       MOVE 0 TO col_spiralPrint
+       COMPUTE LINE-LEN-SPIRAL = FUNCTION LENGTH
+           (FUNCTION TRIM(MATRIX-RECORD))
+       MOVE SPACES TO NUM-BUF-SPIRAL
+       MOVE 0 TO NUM-LEN-SPIRAL
+       PERFORM VARYING CHAR-IDX-SPIRAL FROM 1 BY 1
+               UNTIL CHAR-IDX-SPIRAL > LINE-LEN-SPIRAL
+       MOVE MATRIX-RECORD(CHAR-IDX-SPIRAL:1) TO CHAR-SPIRAL
+       IF CHAR-SPIRAL = SPACE
+       IF NUM-LEN-SPIRAL > 0
+       ADD 1 TO col_spiralPrint
+       COMPUTE idx_spiralPrint = (row_spiralPrint - 1) *
+           cols_spiralPrint + col_spiralPrint
+       COMPUTE matrix_spiralPrint(idx_spiralPrint) =
+           FUNCTION NUMVAL(NUM-BUF-SPIRAL)
+       MOVE SPACES TO NUM-BUF-SPIRAL
+       MOVE 0 TO NUM-LEN-SPIRAL
+       END-IF
+       ELSE
+       ADD 1 TO NUM-LEN-SPIRAL
+       MOVE CHAR-SPIRAL TO NUM-BUF-SPIRAL(NUM-LEN-SPIRAL:1)
+       END-IF
+       END-PERFORM
+       IF NUM-LEN-SPIRAL > 0
+       ADD 1 TO col_spiralPrint
+       COMPUTE idx_spiralPrint = (row_spiralPrint - 1) *
+           cols_spiralPrint + col_spiralPrint
+       COMPUTE matrix_spiralPrint(idx_spiralPrint) =
+           FUNCTION NUMVAL(NUM-BUF-SPIRAL)
+       END-IF
+       EXIT.
+
+
        spiralPrint-PARA.
-      * Your code goes here
-       IF matrix_spiralPrint.length = 0
+       IF rows_spiralPrint = 0 OR cols_spiralPrint = 0
        DISPLAY "" WITH NO ADVANCING
        ELSE
-       COMPUTE TEMP_0 = 1 - length
-       COMPUTE TEMP_1 = TEMP_0 - 1
-       COMPUTE rstart_spiralPrint = TEMP_1
-       COMPUTE TEMP_2 = 1 * length
-       COMPUTE count_spiralPrint = TEMP_2
-       PERFORM UNTIL NOT (count_spiralPrint > 0)
-      * System.out.println("Left to right");
-       PERFORM VARYING i_spiralPrint FROM cstart_spiralPrint BY 1 UNTIL NOT (i_spiralPrint <= cend_spiralPrint)
-       COMPUTE TEMP_4 = rstart_spiralPrint + 1
-       COMPUTE TEMP_3 = i_spiralPrint
-       DISPLAY TEMP_3 WITH NO ADVANCING
+       MOVE 1 TO rstart_spiralPrint
+       MOVE rows_spiralPrint TO rend_spiralPrint
+       MOVE 1 TO cstart_spiralPrint
+       MOVE cols_spiralPrint TO cend_spiralPrint
+       PERFORM UNTIL (rstart_spiralPrint > rend_spiralPrint) OR
+               (cstart_spiralPrint > cend_spiralPrint)
+      * Left to right across the top row
+       PERFORM VARYING i_spiralPrint FROM cstart_spiralPrint BY 1
+               UNTIL NOT (i_spiralPrint <= cend_spiralPrint)
+       COMPUTE idx_spiralPrint = (rstart_spiralPrint - 1) *
+           cols_spiralPrint + i_spiralPrint
+       DISPLAY matrix_spiralPrint(idx_spiralPrint) WITH NO ADVANCING
        DISPLAY " " WITH NO ADVANCING
-       SUBTRACT 1 FROM count_spiralPrint
        END-PERFORM
        ADD 1 TO rstart_spiralPrint
-      * System.out.println("");
-      * System.out.println("Top to bottom");
-       PERFORM VARYING i_spiralPrint FROM rstart_spiralPrint BY 1 UNTIL NOT (i_spiralPrint <= rend_spiralPrint)
-       COMPUTE TEMP_6 = i_spiralPrint + 1
-       COMPUTE TEMP_5 = cend_spiralPrint
-       DISPLAY TEMP_5 WITH NO ADVANCING
+      * Top to bottom down the right column
+       PERFORM VARYING i_spiralPrint FROM rstart_spiralPrint BY 1
+               UNTIL NOT (i_spiralPrint <= rend_spiralPrint)
+       COMPUTE idx_spiralPrint = (i_spiralPrint - 1) *
+           cols_spiralPrint + cend_spiralPrint
+       DISPLAY matrix_spiralPrint(idx_spiralPrint) WITH NO ADVANCING
        DISPLAY " " WITH NO ADVANCING
-       SUBTRACT 1 FROM count_spiralPrint
        END-PERFORM
        SUBTRACT 1 FROM cend_spiralPrint
-      * System.out.println("");
-      * System.out.println("Right to left");
-       PERFORM VARYING i_spiralPrint FROM cend_spiralPrint BY -1 UNTIL NOT (i_spiralPrint >= cstart_spiralPrint)
-       COMPUTE TEMP_8 = rend_spiralPrint + 1
-       COMPUTE TEMP_7 = i_spiralPrint
-       DISPLAY TEMP_7 WITH NO ADVANCING
+       IF rstart_spiralPrint <= rend_spiralPrint
+      * Right to left across the bottom row
+       PERFORM VARYING i_spiralPrint FROM cend_spiralPrint BY -1
+               UNTIL NOT (i_spiralPrint >= cstart_spiralPrint)
+       COMPUTE idx_spiralPrint = (rend_spiralPrint - 1) *
+           cols_spiralPrint + i_spiralPrint
+       DISPLAY matrix_spiralPrint(idx_spiralPrint) WITH NO ADVANCING
        DISPLAY " " WITH NO ADVANCING
-       SUBTRACT 1 FROM count_spiralPrint
        END-PERFORM
        SUBTRACT 1 FROM rend_spiralPrint
-      * System.out.println("");
-      * System.out.println("Bottom to top");
-       PERFORM VARYING i_spiralPrint FROM rend_spiralPrint BY -1 UNTIL NOT (i_spiralPrint >= rstart_spiralPrint)
-       COMPUTE TEMP_10 = i_spiralPrint + 1
-       COMPUTE TEMP_9 = cstart_spiralPrint
-       DISPLAY TEMP_9 WITH NO ADVANCING
+       END-IF
+       IF cstart_spiralPrint <= cend_spiralPrint
+      * Bottom to top up the left column
+       PERFORM VARYING i_spiralPrint FROM rend_spiralPrint BY -1
+               UNTIL NOT (i_spiralPrint >= rstart_spiralPrint)
+       COMPUTE idx_spiralPrint = (i_spiralPrint - 1) *
+           cols_spiralPrint + cstart_spiralPrint
+       DISPLAY matrix_spiralPrint(idx_spiralPrint) WITH NO ADVANCING
        DISPLAY " " WITH NO ADVANCING
-       SUBTRACT 1 FROM count_spiralPrint
        END-PERFORM
-      * System.out.println("");
        ADD 1 TO cstart_spiralPrint
+       END-IF
        END-PERFORM
+       DISPLAY " "
        END-IF
        EXIT.
-
-
