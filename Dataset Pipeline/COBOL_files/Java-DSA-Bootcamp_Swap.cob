@@ -10,21 +10,16 @@
       * Variables for Scope:BLOCK_METHOD_MAIN_CLASS_SWAP_GLOBAL
        01  ARR_MAIN_-ARRAY.
            05  arr_main     PIC S9(5) OCCURS 100 TIMES.
-      * Variables for Scope:METHOD_REVERSE_CLASS_SWAP_GLOBAL
-       01  ARR_REVERSE_-ARRAY.
-           05  arr_reverse  PIC S9(5) OCCURS 100 TIMES.
+       01  len_main         PIC S9(5).
+       01  i_main           PIC S9(5).
       * Variables for Scope:BLOCK_METHOD_REVERSE_CLASS_SWAP_GLOBAL
        01  start_reverse   PIC S9(5).
        01  end_reverse     PIC S9(5).
       * Variables for Scope:METHOD_SWAP_CLASS_SWAP_GLOBAL
-       01  ARR_SWAP_-ARRAY.
-           05  arr_swap     PIC S9(5) OCCURS 100 TIMES.
        01  index1_swap     PIC S9(5).
        01  index2_swap     PIC S9(5).
       * Variables for Scope:BLOCK_METHOD_SWAP_CLASS_SWAP_GLOBAL
        01  temp_swap       PIC S9(5).
-       01 TEMP_0 PIC S9(9).
-       01 TEMP_1 PIC S9(9).
 
 
        PROCEDURE DIVISION.
@@ -35,12 +30,22 @@
            STOP RUN.
 
 
+      * Swap the two elements of arr_main at index1_swap/index2_swap
+      * (zero-based). Callable on its own with any pair of indexes,
+      * or from reverse-PARA as part of the full-array reversal.
+       swap-PARA.
+       MOVE arr_main(index1_swap + 1) TO temp_swap
+       MOVE arr_main(index2_swap + 1) TO arr_main(index1_swap + 1)
+       MOVE temp_swap TO arr_main(index2_swap + 1)
+       EXIT.
+
+
        reverse-PARA.
        MOVE 0 TO start_reverse
-       COMPUTE TEMP_0 = length - 1
-       COMPUTE end_reverse = TEMP_0
+       COMPUTE end_reverse = len_main - 1
        PERFORM UNTIL NOT (start_reverse < end_reverse)
-      * swap
+       MOVE start_reverse TO index1_swap
+       MOVE end_reverse TO index2_swap
        PERFORM swap-PARA
        ADD 1 TO start_reverse
        SUBTRACT 1 FROM end_reverse
@@ -48,18 +53,30 @@
        EXIT.
 
 
-       swap-PARA.
-       MOVE arr_swap(index1_swap + 1) TO temp_swap
-       COMPUTE TEMP_1 = index2_swap + 1
-       COMPUTE arr_swap(index1_swap + 1) = TEMP_1
-       COMPUTE arr_swap(index2_swap + 1) = temp_swap
+       DISPLAY-ARRAY-PARA.
+       PERFORM VARYING i_main FROM 1 BY 1 UNTIL i_main > len_main
+       DISPLAY arr_main(i_main) WITH NO ADVANCING
+       DISPLAY " " WITH NO ADVANCING
+       END-PERFORM
+       DISPLAY " "
        EXIT.
 
 
        MAIN-PARA.
-      * swap(arr, 0, 4);
+       DISPLAY "How many values? " WITH NO ADVANCING
+       ACCEPT len_main
+       PERFORM VARYING i_main FROM 1 BY 1 UNTIL i_main > len_main
+       DISPLAY "Enter value " i_main ": " WITH NO ADVANCING
+       ACCEPT arr_main(i_main)
+       END-PERFORM
+       DISPLAY "Before: " WITH NO ADVANCING
+       PERFORM DISPLAY-ARRAY-PARA
+       MOVE 0 TO index1_swap
+       COMPUTE index2_swap = len_main - 1
+       PERFORM swap-PARA
+       DISPLAY "After swap(0, last): " WITH NO ADVANCING
+       PERFORM DISPLAY-ARRAY-PARA
        PERFORM reverse-PARA
-       DISPLAY Arrays.toString(arr_main)
+       DISPLAY "After reverse: " WITH NO ADVANCING
+       PERFORM DISPLAY-ARRAY-PARA
        EXIT.
-
-
