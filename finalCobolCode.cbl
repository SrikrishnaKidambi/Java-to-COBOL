@@ -1,9 +1,5 @@
-<<<<<<< HEAD
-* COBOL code generated from Java files
+      * COBOL code generated from Java files
 
-=======
-<<<<<<< HEAD
-=======
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AllSubstrings.
 
@@ -16,11 +12,10 @@
        01  count_printSubstrings PIC S9(5).
       * Variables for Scope:FOR_BLOCK_WHILE_BLOCK_METHOD_PRINTSUBSTRINGS_CLASS_TESTSCOPED_GLOBAL
        01  i_printSubstrings PIC S9(5).
+       01 START-PRINTSUBSTRINGS PIC S9(5).
        01 TEMP_0 PIC S9(9).
-       01 TEMP_1 PIC S9(9).
        01 TEMP_2 PIC S9(9).
-       01 TEMP_3 PIC S9(9).
-       01 TEMP_4 PIC S9(9).
+       01 TEMP_3 PIC X(100).
 
 
        PROCEDURE DIVISION.
@@ -31,25 +26,31 @@
            STOP RUN.
 
 
+       MAIN-PARA.
+           DISPLAY "Enter a string: " WITH NO ADVANCING
+           ACCEPT str_printSubstrings
+           PERFORM printSubstrings-PARA
+           EXIT.
+
+
        printSubstrings-PARA.
        MOVE 1 TO count_printSubstrings
-       COMPUTE TEMP_0 = str_printSubstrings.length()
+       COMPUTE TEMP_0 =
+           FUNCTION LENGTH(FUNCTION TRIM(str_printSubstrings))
        PERFORM UNTIL NOT (count_printSubstrings <= TEMP_0)
       * System.out.println("Printing substring with " + count + " characters");
-       COMPUTE TEMP_1 = i_printSubstrings + count_printSubstrings
-       COMPUTE TEMP_2 = str_printSubstrings.length()
-       PERFORM VARYING i_printSubstrings FROM 0 BY 1 UNTIL NOT (TEMP_1 <= TEMP_2)
-       COMPUTE TEMP_4 = i_printSubstrings + count_printSubstrings
-       COMPUTE TEMP_3 = TEMP_4
-       DISPLAY TEMP_3
-       COMPUTE TEMP_1 = i_printSubstrings + count_printSubstrings
-       COMPUTE TEMP_2 = str_printSubstrings.length()
+       COMPUTE TEMP_2 =
+           FUNCTION LENGTH(FUNCTION TRIM(str_printSubstrings))
+       PERFORM VARYING i_printSubstrings FROM 0 BY 1
+               UNTIL NOT ((i_printSubstrings + count_printSubstrings)
+                   <= TEMP_2)
+       COMPUTE START-PRINTSUBSTRINGS = i_printSubstrings + 1
+       MOVE str_printSubstrings(START-PRINTSUBSTRINGS :
+           count_printSubstrings) TO TEMP_3
+       DISPLAY FUNCTION TRIM(TEMP_3)
        END-PERFORM
        ADD count_printSubstrings TO 1 GIVING count_printSubstrings
-       COMPUTE TEMP_0 = str_printSubstrings.length()
+       COMPUTE TEMP_0 =
+           FUNCTION LENGTH(FUNCTION TRIM(str_printSubstrings))
        END-PERFORM
        EXIT.
-
-
->>>>>>> 28b8c928417ac931a4bf3d5a3b0f39cef431571d
->>>>>>> c10d241639b7f70aa110c02d55ca59f650018278
