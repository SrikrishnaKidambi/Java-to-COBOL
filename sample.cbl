@@ -7,9 +7,11 @@
        01  fullname      PIC X(100).
        01  firstname      PIC X(40).
        01  updatedFirstname      PIC X(40).
-       01  lastname      PIC X(20).
+       01  lastname      PIC X(60).
        01  parts-array.
-           05 parts PIC X(20) OCCURS 2 TIMES.
+           05 parts PIC X(40) OCCURS 2 TIMES.
+       01  TRIMMED-FULLNAME PIC X(100).
+       01  NAME-PTR PIC 999.
        01  result      PIC X.
        01  a     PIC S999.
        01  b     PIC S999.
@@ -20,6 +22,27 @@
 
        PROCEDURE DIVISION.
 
+      * Split the full name into first/last on the space
+       DISPLAY "Enter full name: " WITH NO ADVANCING.
+       ACCEPT fullname.
+       MOVE SPACES TO parts-array.
+       MOVE FUNCTION TRIM(fullname) TO TRIMMED-FULLNAME.
+       MOVE 1 TO NAME-PTR.
+       UNSTRING TRIMMED-FULLNAME DELIMITED BY SPACE
+           INTO parts(1)
+           WITH POINTER NAME-PTR.
+       MOVE parts(1) TO firstname.
+      * Everything after the first word is the surname, so a
+      * three-or-more-word name ("John Middle Smith") keeps its
+      * middle name(s) in the surname rather than losing them.
+       MOVE TRIMMED-FULLNAME(NAME-PTR:) TO lastname.
+      * Keep a normalized (upper-case) copy of the first name
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(firstname))
+           TO updatedFirstname.
+       DISPLAY "First name = "   firstname.
+       DISPLAY "Last name = "   lastname.
+       DISPLAY "Updated first name = "   updatedFirstname.
+
       * ASCII 65
       * ASCII 66
       * 'A' + 2 = 'C'
