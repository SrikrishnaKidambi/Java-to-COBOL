@@ -17,17 +17,21 @@
        01  u_main          PIC S9(5).
 
 
+       PROCEDURE DIVISION.
+
 
        MAIN-PARA.
-       MOVE 0 TO x_main
-       MOVE 1 TO u_main
+       DISPLAY "Enter first value: " WITH NO ADVANCING
+       ACCEPT x_main
+       DISPLAY "Enter second value: " WITH NO ADVANCING
+       ACCEPT u_main
        MOVE x_main TO x_add
        MOVE u_main TO y_add
        PERFORM ADD-PARA
+       STOP RUN.
 
        add-PARA.
        ADD x_add TO y_add GIVING z_add
-       DISPLAY "The addition is :"   z_add
+       DISPLAY x_add " + " y_add " = " z_add
        EXIT.
-       STOP RUN.
 
