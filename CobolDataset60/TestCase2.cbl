@@ -10,12 +10,16 @@
       * Variables for Scope:BLOCK_METHOD_MAIN_CLASS_TEST_GLOBAL
        01  rand            PIC S9(5)V9(2).
        01  sqrtVal         PIC S9(5)V9(2).
+       01  seed-main       PIC S9(5).
 
 
        PROCEDURE DIVISION.
 
 
        MAIN-PARA.
+       DISPLAY "Enter random seed: " WITH NO ADVANCING
+       ACCEPT seed-main
+       COMPUTE rand = FUNCTION RANDOM(seed-main) * 100
        COMPUTE sqrtVal = FUNCTION SQRT(25)
        DISPLAY "Random: "   rand
        IF sqrtVal = 5
