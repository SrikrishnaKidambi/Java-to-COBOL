@@ -2,14 +2,35 @@
        PROGRAM-ID. PrintExprTest.
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPR-OUT-FILE ASSIGN TO "EXPRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXPR-OUT-STATUS.
+
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXPR-OUT-FILE.
+       01  EXPR-OUT-RECORD     PIC X(80).
+
+
        WORKING-STORAGE SECTION.
+       01  EXPR-OUT-STATUS     PIC X(2) VALUE "00".
       * Variables for Scope:METHOD_MAIN_CLASS_TESTSCOPED_GLOBAL
        01  ARGS_MAIN_-ARRAY.
            05  args_main    PIC X(100) OCCURS 100 TIMES.
       * Variables for Scope:BLOCK_METHOD_MAIN_CLASS_TESTSCOPED_GLOBAL
        01  a_main          PIC S9(5).
        01  b_main          PIC S9(5).
+       01  TEMP_0          PIC S9(9).
+       01  TEMP_1          PIC S9(9).
+       01  TEMP_2          PIC S9(5)V9(2).
+       01  TEMP_3          PIC S9(9).
+      * Working fields for logging each labeled expression
+       01  EXPR-LABEL          PIC X(20).
+       01  EXPR-VALUE-TEXT     PIC -(9)9.99.
 
 
        PROCEDURE DIVISION.
@@ -23,10 +44,60 @@
        MAIN-PARA.
        MOVE 10 TO a_main
        MOVE 5 TO b_main
-       DISPLAY a_main   b_main
-       DISPLAY a_main * b_main - 3
-       DISPLAY (a_main + b_main) * (a_main - b_main)
-       DISPLAY a_main / b_main   2 * 3
+       OPEN EXTEND EXPR-OUT-FILE
+       IF EXPR-OUT-STATUS = "35"
+       OPEN OUTPUT EXPR-OUT-FILE
+       END-IF
+
+       MOVE "a, b" TO EXPR-LABEL
+       DISPLAY "a, b = " a_main " " b_main
+       MOVE a_main TO EXPR-VALUE-TEXT
+       PERFORM LOG-PAIR-PARA
+
+       COMPUTE TEMP_0 = a_main * b_main - 3
+       MOVE "a*b-3" TO EXPR-LABEL
+       DISPLAY "a*b-3 = " TEMP_0
+       MOVE TEMP_0 TO EXPR-VALUE-TEXT
+       PERFORM LOG-EXPR-PARA
+
+       COMPUTE TEMP_1 = (a_main + b_main) * (a_main - b_main)
+       MOVE "(a+b)*(a-b)" TO EXPR-LABEL
+       DISPLAY "(a+b)*(a-b) = " TEMP_1
+       MOVE TEMP_1 TO EXPR-VALUE-TEXT
+       PERFORM LOG-EXPR-PARA
+
+       COMPUTE TEMP_2 = a_main / b_main
+       MOVE "a/b" TO EXPR-LABEL
+       DISPLAY "a/b = " TEMP_2
+       MOVE TEMP_2 TO EXPR-VALUE-TEXT
+       PERFORM LOG-EXPR-PARA
+
+       COMPUTE TEMP_3 = 2 * 3
+       MOVE "2*3" TO EXPR-LABEL
+       DISPLAY "2*3 = " TEMP_3
+       MOVE TEMP_3 TO EXPR-VALUE-TEXT
+       PERFORM LOG-EXPR-PARA
+
+       CLOSE EXPR-OUT-FILE
+       EXIT.
+
+
+       LOG-PAIR-PARA.
+       MOVE SPACES TO EXPR-OUT-RECORD
+       STRING FUNCTION TRIM(EXPR-LABEL) " = " a_main " " b_main
+           DELIMITED BY SIZE INTO EXPR-OUT-RECORD
+       END-STRING
+       WRITE EXPR-OUT-RECORD
+       EXIT.
+
+
+       LOG-EXPR-PARA.
+       MOVE SPACES TO EXPR-OUT-RECORD
+       STRING FUNCTION TRIM(EXPR-LABEL) " = "
+           FUNCTION TRIM(EXPR-VALUE-TEXT)
+           DELIMITED BY SIZE INTO EXPR-OUT-RECORD
+       END-STRING
+       WRITE EXPR-OUT-RECORD
        EXIT.
 
 
