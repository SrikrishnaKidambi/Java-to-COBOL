@@ -10,6 +10,8 @@
       * Variables for Scope:BLOCK_METHOD_MAIN_CLASS_TESTSCOPED_GLOBAL
        01  sc_main         PIC X(100).
        01  num_main        PIC S9(5).
+       01  range-low       PIC S9(5).
+       01  range-high      PIC S9(5).
        01 TEMP_0 PIC S9(9).
        01 TEMP_1 PIC S9(9).
 
@@ -26,13 +28,25 @@
       * Input from ODT is enabled
        DISPLAY "Enter a number: " WITH NO ADVANCING
        ACCEPT num_main
+       DISPLAY "Enter valid range low bound: " WITH NO ADVANCING
+       ACCEPT range-low
+       DISPLAY "Enter valid range high bound: " WITH NO ADVANCING
+       ACCEPT range-high
        DIVIDE num_main BY 2 GIVING TEMP_0 REMAINDER TEMP_0
-       COMPUTE TEMP_1 = FUNCTION MIN(2  3) + 2
-       IF TEMP_0 = 0  AND  TEMP_1 >= 3
+       IF num_main >= range-low  AND  num_main <= range-high
+       MOVE 1 TO TEMP_1
+       ELSE
+       MOVE 0 TO TEMP_1
+       END-IF
+       IF TEMP_0 = 0  AND  TEMP_1 = 1
        DISPLAY "Even number"
        ELSE
+       IF TEMP_0 = 0
+       DISPLAY "Even number, but out of valid range"
+       ELSE
        DISPLAY "Odd number"
        END-IF
+       END-IF
        EXIT.
 
 
