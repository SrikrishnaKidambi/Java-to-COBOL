@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DayOfWeek.
+       PROGRAM-ID. SwitchTest1.
 
 
        DATA DIVISION.
@@ -25,7 +25,7 @@
       * Input from ODT is enabled
        DISPLAY "Enter day number (1-7): " WITH NO ADVANCING
        ACCEPT day_main
-       SUBTRACT 1 FROM day_main GIVING TEMP_0
+       MOVE day_main TO TEMP_0
        EVALUATE TEMP_0
        WHEN 1
        DISPLAY "Monday"
